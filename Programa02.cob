@@ -3,15 +3,35 @@
 
        environment division.
        configuration section.
-      *colocar virgula 
+      *colocar virgula
        SPECIAL-NAMES.
            DECIMAL-POINT is COMMA.
+       input-output section.
+       file-control.
+           select resultado-out assign to
+               "C:\aulas\COBOLopen\PROGRAMA02_RESULTADO.TXT"
+           organization is line sequential
+           file status is wrk-out-status.
        data division.
+       file section.
+       FD resultado-out.
+       01 resultado-out-reg.
+           05 out-linha pic x(150).
+
        working-storage section.
+       77 wrk-out-status pic x(02).
 
       * X so com nome sem caractere X caractere 9 Numeros
        01 WRK-NOME1 PIC X(50) VALUE SPACES.
        77 WRK-IDADE PIC 999 VALUE ZEROS.
+      * data de nascimento, usada para calcular a idade.
+       01 WRK-DATANASC.
+           05 WRK-DATANASC-ANO PIC 9(04).
+           05 WRK-DATANASC-MES PIC 9(02).
+           05 WRK-DATANASC-DIA PIC 9(02).
+       77 WRK-ANO-HOJE PIC 9(04) VALUE ZEROS.
+       77 WRK-MES-HOJE PIC 9(02) VALUE ZEROS.
+       77 WRK-DIA-HOJE PIC 9(02) VALUE ZEROS.
        77 WRK-valor1 PIC 9(05)v99 VALUE ZEROS.
        77 WRK-valor2 PIC 9(05)v99 VALUE ZEROS.
       * s para saber se e negativo ou positivo
@@ -48,8 +68,8 @@
            DISPLAY "Nome digitado: " WRK-NOME1.
            DISPLAY "Comprimento do nome: " FUNCTION LENGTH(WRK-NOME1).
 
-           DISPLAY "Digite sua idade: ".
-           ACCEPT WRK-IDADE.
+           DISPLAY "Digite sua data de nascimento (AAAAMMDD): ".
+           ACCEPT WRK-DATANASC.
            display "Digite seu salario"
            accept WRK-SALARIO.
            display "valor 1: "
@@ -62,6 +82,21 @@
            accept WRK-DATA from date YYYYMMDD.
            accept WRK-DATA1 from date YYYYMMDD.
            move corr WRK-DATA1 to WRK-DATA2.
+       0120-CALCULA-IDADE SECTION.
+      * CALCULA A IDADE A PARTIR DA DATA DE NASCIMENTO E DA DATA
+      * DE HOJE, EM VEZ DE PERGUNTAR A IDADE DIRETAMENTE.
+           move WRK-DATA(1:4) to WRK-ANO-HOJE.
+           move WRK-DATA(5:2) to WRK-MES-HOJE.
+           move WRK-DATA(7:2) to WRK-DIA-HOJE.
+           compute WRK-IDADE = WRK-ANO-HOJE - WRK-DATANASC-ANO.
+           if WRK-MES-HOJE < WRK-DATANASC-MES
+               subtract 1 from WRK-IDADE
+           else
+               if WRK-MES-HOJE = WRK-DATANASC-MES
+                  and WRK-DIA-HOJE < WRK-DATANASC-DIA
+                   subtract 1 from WRK-IDADE
+               end-if
+           end-if.
        0200-MOSTRA SECTION.
            DISPLAY "TESTE: " WRK-IDADE.
            DISPLAY "NOME e: " WRK-NOME1.
@@ -74,6 +109,27 @@
            display "dia " WRK-DIA of WRK-DATA2 " mes "
                WRK-MES of WRK-DATA2 " ano " WRK-ANO of WRK-DATA2.
            display WRK-DATA2.
+       0210-GRAVAR-RESULTADO SECTION.
+      * GRAVA O RESULTADO DA EXECUCAO EM ARQUIVO, PARA CONSULTA
+      * POSTERIOR SEM DEPENDER DA TELA.
+           open extend resultado-out
+           if wrk-out-status = '35'
+               open output resultado-out
+           end-if.
+           move spaces to out-linha.
+           string WRK-NOME1        delimited by size
+                  ';'              delimited by size
+                  WRK-IDADE        delimited by size
+                  ';'              delimited by size
+                  WRK-SALARIO      delimited by size
+                  ';'              delimited by size
+                  WRK-RESULTADO2   delimited by size
+                  ';'              delimited by size
+                  WRK-DATA2        delimited by size
+             into out-linha
+           end-string.
+           write resultado-out-reg.
+           close resultado-out.
        0300-final section.
            STOP RUN.
 
