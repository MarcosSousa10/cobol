@@ -1,35 +1,41 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. HelloWorld.
+       PROGRAM-ID. HELLOWORLD.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CRUD-FILE ASSIGN TO 'C:\aulas\COBOLopen\CRUD.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CRUD-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CRUD-FILE.
        01  CRUD-RECORD.
+           05  MESSAGE-ID      PIC X(10).
+           05  MESSAGE-STATUS  PIC X(01).
+           05  DATA-CRIACAO    PIC 9(08).
+           05  DATA-ATUALIZ    PIC 9(08).
            05  MESSAGE-TEXT    PIC X(100).
 
        WORKING-STORAGE SECTION.
-       01  MSG-RETORNO       PIC X(100) VALUE "Mensagem da API COBOL!".
        01  USER-CHOICE       PIC 9.
        01  CRUD-RECORD-IN.
+           05  MESSAGE-ID-IN    PIC X(10).
            05  MESSAGE-TEXT-IN  PIC X(100).
+       01  CRUD-STATUS         PIC X(02).
+       01  WRK-ACHOU           PIC X(01) VALUE 'N'.
+       01  WRK-QT-LISTADOS     PIC 9(05) VALUE ZEROS.
+       01  WRK-DATA-HOJE       PIC 9(08) VALUE ZEROS.
 
        PROCEDURE DIVISION.
-       EXIBIR-MENSAGEM.
-           DISPLAY MSG-RETORNO.
-           STOP RUN.
-
        MAIN-PROGRAM.
            DISPLAY "Escolha uma opção:"
            DISPLAY "1 - Criar"
            DISPLAY "2 - Ler"
            DISPLAY "3 - Atualizar"
            DISPLAY "4 - Excluir"
+           DISPLAY "5 - Listar tudo"
            ACCEPT USER-CHOICE
 
            EVALUATE USER-CHOICE
@@ -41,56 +47,130 @@
                    PERFORM UPDATE-RECORD
                WHEN 4
                    PERFORM DELETE-RECORD
+               WHEN 5
+                   PERFORM LIST-ALL-RECORDS
                WHEN OTHER
                    DISPLAY "Opção inválida."
            END-EVALUATE
 
-           STOP RUN.
+           GOBACK.
 
        CREATE-RECORD.
+           DISPLAY "Digite a chave da mensagem:"
+           ACCEPT MESSAGE-ID-IN
            DISPLAY "Digite a mensagem para criar:"
            ACCEPT MESSAGE-TEXT-IN
-           OPEN OUTPUT CRUD-FILE
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+           OPEN EXTEND CRUD-FILE
+           IF CRUD-STATUS = '35'
+               OPEN OUTPUT CRUD-FILE
+           END-IF
+           MOVE MESSAGE-ID-IN   TO MESSAGE-ID
+           MOVE 'A'             TO MESSAGE-STATUS
+           MOVE WRK-DATA-HOJE   TO DATA-CRIACAO
+           MOVE WRK-DATA-HOJE   TO DATA-ATUALIZ
            MOVE MESSAGE-TEXT-IN TO MESSAGE-TEXT
            WRITE CRUD-RECORD
            CLOSE CRUD-FILE
            DISPLAY "Mensagem criada com sucesso.".
 
        READ-RECORD.
+           DISPLAY "Digite a chave da mensagem:"
+           ACCEPT MESSAGE-ID-IN
+           MOVE 'N' TO WRK-ACHOU
            OPEN INPUT CRUD-FILE
-           READ CRUD-FILE INTO CRUD-RECORD
-           AT END
+           PERFORM UNTIL CRUD-STATUS = '10' OR WRK-ACHOU = 'S'
+               READ CRUD-FILE INTO CRUD-RECORD
+               AT END
+                   MOVE '10' TO CRUD-STATUS
+               NOT AT END
+                   IF MESSAGE-ID = MESSAGE-ID-IN
+                      AND MESSAGE-STATUS = 'A'
+                       MOVE 'S' TO WRK-ACHOU
+                       DISPLAY "Mensagem encontrada: " MESSAGE-TEXT
+                       DISPLAY "Criada em: " DATA-CRIACAO
+                               " - Atualizada em: " DATA-ATUALIZ
+                   END-IF
+           END-PERFORM
+           IF WRK-ACHOU = 'N'
                DISPLAY "Nenhuma mensagem encontrada."
-           NOT AT END
-               DISPLAY "Mensagem encontrada: " MESSAGE-TEXT
+           END-IF
            CLOSE CRUD-FILE.
 
        UPDATE-RECORD.
+           DISPLAY "Digite a chave da mensagem:"
+           ACCEPT MESSAGE-ID-IN
            DISPLAY "Digite a nova mensagem:"
            ACCEPT MESSAGE-TEXT-IN
+           MOVE 'N' TO WRK-ACHOU
            OPEN I-O CRUD-FILE
-           READ CRUD-FILE INTO CRUD-RECORD
-           AT END
+           PERFORM UNTIL CRUD-STATUS = '10' OR WRK-ACHOU = 'S'
+               READ CRUD-FILE INTO CRUD-RECORD
+               AT END
+                   MOVE '10' TO CRUD-STATUS
+               NOT AT END
+                   IF MESSAGE-ID = MESSAGE-ID-IN
+                      AND MESSAGE-STATUS = 'A'
+                       MOVE 'S' TO WRK-ACHOU
+                       MOVE MESSAGE-TEXT-IN TO MESSAGE-TEXT
+                       ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+                       MOVE WRK-DATA-HOJE TO DATA-ATUALIZ
+                       REWRITE CRUD-RECORD
+                       DISPLAY "Mensagem atualizada."
+                   END-IF
+           END-PERFORM
+           IF WRK-ACHOU = 'N'
                DISPLAY "Mensagem não encontrada."
-               CLOSE CRUD-FILE
-               EXIT
-           NOT AT END
-               MOVE MESSAGE-TEXT-IN TO MESSAGE-TEXT
-               REWRITE CRUD-RECORD
-               DISPLAY "Mensagem atualizada."
+           END-IF
            CLOSE CRUD-FILE.
 
-
-
        DELETE-RECORD.
+      * NAO FAZ DELETE FISICO (LINE SEQUENTIAL NAO SUPORTA): MARCA
+      * MESSAGE-STATUS = 'I' E REESCREVE O REGISTRO, O MESMO PADRAO
+      * JA USADO PELA EXCLUSAO DE CLIENTES.
+           DISPLAY "Digite a chave da mensagem:"
+           ACCEPT MESSAGE-ID-IN
            DISPLAY "Excluir mensagem? (S/N)"
            ACCEPT USER-CHOICE
            IF USER-CHOICE = 'S' OR USER-CHOICE = 's'
+               MOVE 'N' TO WRK-ACHOU
                OPEN I-O CRUD-FILE
-               READ CRUD-FILE INTO CRUD-RECORD
-               DELETE CRUD-FILE
+               PERFORM UNTIL CRUD-STATUS = '10' OR WRK-ACHOU = 'S'
+                   READ CRUD-FILE INTO CRUD-RECORD
+                   AT END
+                       MOVE '10' TO CRUD-STATUS
+                   NOT AT END
+                       IF MESSAGE-ID = MESSAGE-ID-IN
+                          AND MESSAGE-STATUS = 'A'
+                           MOVE 'S' TO WRK-ACHOU
+                           MOVE 'I' TO MESSAGE-STATUS
+                           REWRITE CRUD-RECORD
+                           DISPLAY "Mensagem excluída."
+                       END-IF
+               END-PERFORM
+               IF WRK-ACHOU = 'N'
+                   DISPLAY "Mensagem não encontrada."
+               END-IF
                CLOSE CRUD-FILE
-               DISPLAY "Mensagem excluída."
            ELSE
                DISPLAY "Exclusão cancelada."
            END-IF.
+
+       LIST-ALL-RECORDS.
+           MOVE 0 TO WRK-QT-LISTADOS.
+           OPEN INPUT CRUD-FILE
+           PERFORM UNTIL CRUD-STATUS = '10'
+               READ CRUD-FILE INTO CRUD-RECORD
+               AT END
+                   MOVE '10' TO CRUD-STATUS
+               NOT AT END
+                   IF MESSAGE-STATUS = 'A'
+                       ADD 1 TO WRK-QT-LISTADOS
+                       DISPLAY MESSAGE-ID " - " MESSAGE-TEXT
+                               " (atualizada em " DATA-ATUALIZ ")"
+                   END-IF
+           END-PERFORM
+           IF WRK-QT-LISTADOS = 0
+               DISPLAY "Nenhuma mensagem cadastrada."
+           END-IF
+           CLOSE CRUD-FILE.
