@@ -3,15 +3,64 @@
 
        environment division.
        configuration section.
-      *colocar virgula 
+      *colocar virgula
        SPECIAL-NAMES.
            DECIMAL-POINT is COMMA.
+       input-output section.
+       file-control.
+           select calc-log assign to
+               "C:\aulas\COBOLopen\CALC_LEDGER.TXT"
+           organization is line sequential
+           file status is wrk-log-status.
+           select folha-lote-in assign to
+               "C:\aulas\COBOLopen\FOLHA_LOTE.TXT"
+           organization is line sequential
+           file status is wrk-lote-status.
+           select folha-lote-out assign to
+               "C:\aulas\COBOLopen\FOLHA_LOTE_SAIDA.TXT"
+           organization is line sequential
+           file status is wrk-loteout-status.
+           select calc-csv-out assign to
+               "C:\aulas\COBOLopen\CALC_RESULTADOS.CSV"
+           organization is line sequential
+           file status is wrk-csv-status.
        data division.
+       file section.
+       FD calc-log.
+       01 calc-log-reg.
+           05 log-linha pic x(100).
+
+      * EXPORTACAO OPCIONAL PARA EXCEL, NO MESMO LAYOUT SEMICOLON-
+      * DELIMITED DA RELATO-DADOS1 DO CLIENTES1.COB.
+       FD calc-csv-out.
+       01 calc-csv-reg.
+           05 csv-linha pic x(100).
+
+       FD folha-lote-in.
+       01 folha-lote-reg.
+           05 lote-codigo  pic 9(04).
+           05 lote-nome    pic x(15).
+           05 lote-salario pic 9(06).
+
+       FD folha-lote-out.
+       01 folha-lote-out-reg.
+           05 lote-saida-linha pic x(100).
+
        working-storage section.
+       77 wrk-log-status pic x(02).
+       77 wrk-opcao-desc pic x(15) value spaces.
+       77 wrk-modo pic x(01) value '1'.
+       77 wrk-lote-status pic x(02).
+       77 wrk-loteout-status pic x(02).
+       77 wrk-qt-lote pic 9(05) value zeros.
+       77 wrk-csv-status pic x(02).
+       77 wrk-grava-csv pic x(01) value 'N'.
+       77 wrk-liquido pic 9(06)v99 value zeros.
+       77 wrk-liquido-ed pic z.zzz.zz9,99 value zeros.
        01 wrk-entrada.
            05 wrk-codigo pic 9(04) value zeros.
            05 wrk-nome pic x(15) value spaces.
-           05 wrk-salario pic 9(06) value zeros.      
+           05 wrk-salario pic 9(06) value zeros.
        01 wrk-dados.
            05 wrk-num1 pic 9(3) value zeros.
            05 wrk-num2 pic 9(3) value zeros.
@@ -23,41 +72,81 @@
        77 wrk-resultado pic s9(07)v99 value 1.
        77 wrk-resultado2 pic 9(07) value 1.
        77 wrk-resultado2-ed pic -z.zzz.zz9,99 value zeros.
+       77 wrk-opcao pic 9(01) value 1.
 
        procedure division.
+       0050-MODO SECTION.
+           display "modo (1-calculadora 2-lote folha pagamento): ".
+           accept wrk-modo.
+           if wrk-modo = '2'
+               perform 0400-LOTE thru 0400-LOTE-EXIT
+               go to 0300-final
+           end-if.
        0100-RECEBE SECTION.
            display "entre com a linha de dados :".
-      *    accept wrk-entrada . 
+      *    accept wrk-entrada .
       *0001SILVIO SANTOS  500000
       *............................................
       *    accept wrk-dados.
       *    compute WRK-RESULT = WRK-NUM1 + WRK-NUM2.
       *..............................................
+           display "1-soma 2-subtracao 3-multiplicacao 4-divisao".
+           display "escolha a operacao: ".
+           accept wrk-opcao.
+           display "numero 1: ".
            accept WRK-NUME1.
+           display "numero 2: ".
            accept WRK-NUME2.
-      * soma tudo comtando com defalut 
-      *        add WRK-NUME1 WRK-NUME2 to WRK-RESULTADO.
-      * zera o dagalt e soma o restante
-      *        add WRK-NUME1 WRK-NUME2 GIVING WRK-RESULTADO.
-      *        move WRK-RESULTADO to WRK-RESULTADO2.
-      * tambem da para usar assuim 
-      *    add WRK-NUME1 WRK-NUME2 to WRK-RESULTADO WRK-RESULTADO2.
-      *subtrair
-      *    SUBTRACT WRK-NUME1 from WRK-NUME2 giving WRK-RESULTADO.
-      * multiplicação
-      *    MULTIPLY WRK-NUME1 by WRK-NUME2 GIVING WRK-RESULTADO.
-      *    move WRK-RESULTADO to WRK-RESULTADO2-ED.
-      * divisão
-      *tratativa de error na logica
-      *    DIVIDE WRK-NUME1 by WRK-NUME2 GIVING WRK-RESULTADO
-      *        on SIZE error
-      *            display "erro - divisao por  0".
-      *soma tudo
-      *    add WRK-NUME1 WRK-NUME2 GIVING WRK-RESULTADO
-      *    divide WRK-RESULTADO by 2 GIVING WRK-RESULTADO.
-      *ou
-           compute WRK-RESULTADO = (WRK-NUME1 + WRK-NUME2 )/ 2 .
+       0150-PROCESSA SECTION.
+      * calculadora com operacao escolhida pelo operador - substitui
+      * o compute fixo de media que existia aqui antes.
+           evaluate wrk-opcao
+               when 1
+                   move "SOMA" to wrk-opcao-desc
+                   add WRK-NUME1 WRK-NUME2 giving WRK-RESULTADO
+               when 2
+                   move "SUBTRACAO" to wrk-opcao-desc
+                   subtract WRK-NUME2 from WRK-NUME1
+                       giving WRK-RESULTADO
+               when 3
+                   move "MULTIPLICACAO" to wrk-opcao-desc
+                   multiply WRK-NUME1 by WRK-NUME2
+                       giving WRK-RESULTADO
+               when 4
+                   move "DIVISAO" to wrk-opcao-desc
+                   if WRK-NUME2 = 0
+                       display "erro - divisao por 0"
+                       move 0 to WRK-RESULTADO
+                   else
+                       divide WRK-NUME1 by WRK-NUME2
+                           giving WRK-RESULTADO
+                   end-if
+               when other
+                   move "INVALIDA" to wrk-opcao-desc
+                   display "opcao invalida"
+                   move 0 to WRK-RESULTADO
+           end-evaluate.
+           move WRK-RESULTADO to WRK-RESULTADO2-ED.
 
+       0160-GRAVAR-LEDGER SECTION.
+      * REGISTRA CADA CALCULO (OPERANDOS, OPERACAO E RESULTADO) NO
+      * LEDGER, PARA AUDITORIA POSTERIOR.
+           open extend calc-log
+           if wrk-log-status = '35'
+               open output calc-log
+           end-if.
+           move spaces to log-linha.
+           string WRK-NUME1         delimited by size
+                  ';'               delimited by size
+                  WRK-NUME2         delimited by size
+                  ';'               delimited by size
+                  wrk-opcao-desc    delimited by size
+                  ';'               delimited by size
+                  wrk-resultado2-ed delimited by size
+             into log-linha
+           end-string.
+           write calc-log-reg.
+           close calc-log.
        0200-MOSTRA SECTION.
            display "codigo... " WRK-CODIGO.
            display "nome... " WRK-NOME.
@@ -65,7 +154,83 @@
            display WRK-RESULT.
            display WRK-RESULTADO.
            display wrk-resultado2-ed.
+           display "gravar resultado em CSV para Excel? (S/N)".
+           accept wrk-grava-csv.
+           if wrk-grava-csv = 'S' or wrk-grava-csv = 's'
+               perform 0210-GRAVAR-CSV
+           end-if.
+
        0300-final section.
            STOP RUN.
 
+      * FICAM DEPOIS DE 0300-FINAL PARA SO RODAR VIA PERFORM THRU,
+      * NUNCA POR FALLTHROUGH (MESMO CUIDADO JA TOMADO COM
+      * 0210-GRAVAR-CSV ABAIXO).
+       0400-LOTE SECTION.
+      * LE A FOLHA DE PAGAMENTO DE UM ARQUIVO NO LAYOUT DE WRK-ENTRADA
+      * E CALCULA O LIQUIDO DE CADA FUNCIONARIO EM UMA SO EXECUCAO.
+           move 0 to wrk-qt-lote.
+           open input folha-lote-in.
+           if wrk-lote-status not = '00'
+               display "arquivo da folha nao encontrado"
+               go to 0400-LOTE-EXIT
+           end-if.
+           open output folha-lote-out.
+           perform 0410-LOTE-LER.
+           perform until wrk-lote-status = '10'
+               move lote-codigo  to wrk-codigo
+               move lote-nome    to wrk-nome
+               move lote-salario to wrk-salario
+               compute wrk-liquido = wrk-salario -
+                   (wrk-salario * 0,10)
+               move wrk-liquido to wrk-liquido-ed
+               add 1 to wrk-qt-lote
+               move spaces to lote-saida-linha
+               string wrk-codigo    delimited by size
+                      ';'           delimited by size
+                      wrk-nome      delimited by size
+                      ';'           delimited by size
+                      wrk-salario   delimited by size
+                      ';'           delimited by size
+                      wrk-liquido-ed delimited by size
+                 into lote-saida-linha
+               end-string
+               write folha-lote-out-reg
+               perform 0410-LOTE-LER
+           end-perform.
+           close folha-lote-in.
+           close folha-lote-out.
+           display "funcionarios processados: " wrk-qt-lote.
+       0400-LOTE-EXIT.
+           exit.
+
+       0410-LOTE-LER SECTION.
+           read folha-lote-in
+               at end
+                   move '10' to wrk-lote-status
+           end-read.
+
+       0210-GRAVAR-CSV SECTION.
+      * GRAVA O RESULTADO NO MESMO LAYOUT SEMICOLON-DELIMITED DA
+      * RELATO-DADOS1 DO CLIENTES1.COB, PARA ABRIR NO EXCEL JUNTO COM
+      * OS RELATORIOS DE CLIENTES - SEPARADO DO CALC-LOG, QUE E O
+      * LEDGER OBRIGATORIO DE AUDITORIA. FICA DEPOIS DE 0300-FINAL
+      * PARA SO RODAR VIA PERFORM, NUNCA POR FALLTHROUGH.
+           open extend calc-csv-out
+           if wrk-csv-status = '35'
+               open output calc-csv-out
+           end-if.
+           move spaces to csv-linha.
+           string WRK-NUME1         delimited by size
+                  ';'               delimited by size
+                  WRK-NUME2         delimited by size
+                  ';'               delimited by size
+                  wrk-opcao-desc    delimited by size
+                  ';'               delimited by size
+                  wrk-resultado2-ed delimited by size
+             into csv-linha
+           end-string.
+           write calc-csv-reg.
+           close calc-csv-out.
+
        end program programIDName.
