@@ -12,26 +12,58 @@
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
              FILE STATUS IS CLIENTES-STATUS
-             RECORD KEY IS  CLIENTES-CHAVE.
-             
+             RECORD KEY IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+             ALTERNATE RECORD KEY IS CLIENTES-DOCUMENTO WITH DUPLICATES.
+
              SELECT RELATO ASSIGN TO 'C:\aulas\COBOLopen\RELATO.TXT'
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RELATO-STATUS.
 
              SELECT RELATO1
              ASSIGN TO "C:\aulas\COBOLopen\relatorio_clientes.csv"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RELATO1-STATUS.
+
+             SELECT CARGA-CLIENTES
+             ASSIGN TO "C:\aulas\COBOLopen\CARGA_CLIENTES.TXT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CARGA-STATUS.
+
+             SELECT AUDITORIA
+             ASSIGN TO "C:\aulas\COBOLopen\AUDITORIA.TXT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS AUDITORIA-STATUS.
+
+      * TIPO 1 (9100/9150-RELATORIODISCO) E TIPO 2 (8500-RELATORIO) TEM
+      * ARQUIVOS DE CHECKPOINT SEPARADOS, PARA UMA RETOMADA DE UM TIPO
+      * NAO APAGAR O PONTO DE RETOMADA PENDENTE DO OUTRO.
+             SELECT CKPT-RELATORIO
+             ASSIGN TO "C:\aulas\COBOLopen\RELATORIO_CKPT1.TXT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CKPT-STATUS.
+
+             SELECT CKPT-RELATORIO2
+             ASSIGN TO "C:\aulas\COBOLopen\RELATORIO_CKPT2.TXT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CKPT2-STATUS.
+
+             SELECT EMAILS-EXPORT
+             ASSIGN TO "C:\aulas\COBOLopen\EMAILS_MARKETING.TXT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS EMAILS-STATUS.
+
+             SELECT CLIENTES-ARQUIVO
+             ASSIGN TO WRK-ARQUIVO-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS ARQUIVO-STATUS.
+
 
-             
-             
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01 CLIENTES-REG.
-            05 CLIENTES-CHAVE.
-                10 CLIENTES-FONE PIC 9(09).
-            05 CLIENTES-NOME     PIC X(30).
-            05 CLIENTES-EMAIL    PIC X(60).
-            
+       COPY CLIENTES.
+
        FD RELATO.
        01 RELATO-REG.
           05 RELATO-DADOS  PIC X(100).
@@ -39,7 +71,39 @@
        01 RELATO-REG1.
           05 RELATO-DADOS1       PIC X(255).
 
-       
+       FD CARGA-CLIENTES.
+       01 CARGA-REG.
+          05 CARGA-FONE          PIC 9(09).
+          05 CARGA-NOME          PIC X(30).
+          05 CARGA-EMAIL         PIC X(60).
+          05 CARGA-LOGRADOURO    PIC X(40).
+          05 CARGA-CIDADE        PIC X(25).
+          05 CARGA-UF            PIC X(02).
+          05 CARGA-CEP           PIC 9(08).
+
+       FD AUDITORIA.
+       01 AUDIT-REG.
+          05 AUDIT-LINHA         PIC X(400).
+
+       FD CKPT-RELATORIO.
+       01 CKPT-REG.
+          05 CKPT-TIPO           PIC X(01).
+          05 CKPT-FONE           PIC 9(09).
+
+       FD CKPT-RELATORIO2.
+       01 CKPT-REG2.
+          05 CKPT-TIPO2          PIC X(01).
+          05 CKPT-FONE2          PIC 9(09).
+
+       FD EMAILS-EXPORT.
+       01 EMAILS-REG.
+          05 EMAILS-LINHA        PIC X(60).
+
+       FD CLIENTES-ARQUIVO.
+       01 ARQUIVO-REG.
+          05 ARQUIVO-LINHA       PIC X(150).
+
+
        WORKING-STORAGE SECTION.
        77 WRK-OPCAO       PIC X.
        77 WRK-MODULO      PIC X(25).
@@ -48,7 +112,117 @@
        77 WRK-MSGERRO     PIC X(30).  
        77 WRK-CONTALINHA  PIC 9(03).  
        77 WRK-QTREGISTROS PIC 9(05) VALUE 0.
-       77 TEMP-BUFFER PIC X(30). 
+       77 TEMP-BUFFER PIC X(30).
+       77 WRK-TIPOBUSCA    PIC X VALUE '1'.
+       77 WRK-BUSCA-NOME   PIC X(30) VALUE SPACES.
+       77 WRK-BUSCA-DOC    PIC 9(14) VALUE ZEROS.
+       77 CARGA-STATUS     PIC X(02).
+       77 WRK-QT-INCLUIDOS PIC 9(05) VALUE 0.
+       77 WRK-QT-REJEITADOS PIC 9(05) VALUE 0.
+       77 AUDITORIA-STATUS PIC X(02).
+       77 WRK-AUD-OPERACAO PIC X(10) VALUE SPACES.
+       77 WRK-AUD-ANTES    PIC X(200) VALUE SPACES.
+       77 WRK-AUD-DEPOIS   PIC X(200) VALUE SPACES.
+       77 WRK-AUD-DATA     PIC X(08) VALUE SPACES.
+       77 WRK-AUD-HORA     PIC X(08) VALUE SPACES.
+       77 WRK-SW-VALIDACAO PIC X VALUE 'S'.
+           88 WRK-ENTRADA-OK       VALUE 'S'.
+           88 WRK-ENTRADA-INVALIDA VALUE 'N'.
+       77 WRK-CONT-ARROBA  PIC 9(02) VALUE 0.
+      * MASCARA DO TELEFONE DIGITADO NA BUSCA (6050-LOCALIZAR): UM DDD
+      * FORA DA FAIXA VALIDA (11-99) OU UM NONO DIGITO IMPOSSIVEL (0/1)
+      * E CASO CLARO DE TYPO, NAO DE CLIENTE INEXISTENTE.
+       77 WRK-SW-FONEBUSCA PIC X VALUE 'S'.
+           88 WRK-FONEBUSCA-OK       VALUE 'S'.
+           88 WRK-FONEBUSCA-INVALIDA VALUE 'N'.
+       77 WRK-FONEBUSCA-DDD  PIC 9(02) VALUE ZEROS.
+       77 WRK-FONEBUSCA-DIG3 PIC 9(01) VALUE ZEROS.
+       77 WRK-TAMPAGINA    PIC 9(03) VALUE 20.
+       COPY CLIRELAT.
+       77 CKPT-STATUS      PIC X(02).
+       77 CKPT2-STATUS     PIC X(02).
+       77 RELATO-STATUS    PIC X(02).
+       77 RELATO1-STATUS   PIC X(02).
+       77 WRK-CKPT-TIPO    PIC X(01) VALUE SPACES.
+       77 WRK-RETOMAR      PIC X(01) VALUE 'N'.
+       77 WRK-CKPT-SW      PIC X(01) VALUE 'N'.
+           88 WRK-CKPT-FOI-ACHADO VALUE 'S'.
+       77 WRK-ABRIR-VIEWER PIC X(01) VALUE 'N'.
+       77 WRK-DATAINI       PIC 9(08) VALUE 0.
+       77 WRK-DATAFIM       PIC 9(08) VALUE 99999999.
+       77 EMAILS-STATUS     PIC X(02).
+       77 ARQUIVO-STATUS    PIC X(02).
+       77 WRK-ARQUIVO-PATH  PIC X(60) VALUE SPACES.
+       77 WRK-ARQ-DATA      PIC 9(08) VALUE ZEROS.
+       77 WRK-ARQ-ANO       PIC 9(04) VALUE ZEROS.
+       77 WRK-QT-EMAILS     PIC 9(05) VALUE 0.
+       77 WRK-IX-EMAIL      PIC 9(05) VALUE 0.
+       77 WRK-SW-JAGRAVADO  PIC X VALUE 'N'.
+           88 WRK-EMAIL-JA-GRAVADO VALUE 'S'.
+       01 TAB-EMAILS.
+           05 TAB-EMAIL OCCURS 500 TIMES
+                        INDEXED BY IX-EMAIL
+                        PIC X(60) VALUE SPACES.
+       01 WRK-ANTES-REG.
+           05 WRK-ANTES-NOME       PIC X(30) VALUE SPACES.
+           05 WRK-ANTES-EMAIL      PIC X(60) VALUE SPACES.
+           05 WRK-ANTES-LOGRADOURO PIC X(40) VALUE SPACES.
+           05 WRK-ANTES-CIDADE     PIC X(25) VALUE SPACES.
+           05 WRK-ANTES-UF         PIC X(02) VALUE SPACES.
+           05 WRK-ANTES-CEP        PIC 9(08) VALUE 0.
+           05 WRK-ANTES-DOCUMENTO  PIC 9(14) VALUE 0.
+           05 WRK-ANTES-DATANASC   PIC 9(08) VALUE 0.
+      * GUARDA O QUE O OPERADOR ACABOU DE DIGITAR EM SS-DADOS ANTES DE
+      * RELER CLIENTES-REG DO DISCO PARA CONFERIR SE OUTRO OPERADOR
+      * ALTEROU O REGISTRO ENTRE A LOCALIZACAO E A REESCRITA (A LEITURA
+      * DE CONFERENCIA SOBRESCREVERIA CLIENTES-NOME/EMAIL/ETC COM O QUE
+      * ESTA NO DISCO SE NAO FOSSEM SALVOS AQUI ANTES).
+       01 WRK-EDIT-REG.
+           05 WRK-EDIT-NOME       PIC X(30) VALUE SPACES.
+           05 WRK-EDIT-EMAIL      PIC X(60) VALUE SPACES.
+           05 WRK-EDIT-LOGRADOURO PIC X(40) VALUE SPACES.
+           05 WRK-EDIT-CIDADE     PIC X(25) VALUE SPACES.
+           05 WRK-EDIT-UF         PIC X(02) VALUE SPACES.
+           05 WRK-EDIT-CEP        PIC 9(08) VALUE 0.
+           05 WRK-EDIT-DOCUMENTO  PIC 9(14) VALUE 0.
+           05 WRK-EDIT-DATANASC   PIC 9(08) VALUE 0.
+       01 WRK-INCL-REG.
+           05 WRK-INCL-FONE   PIC 9(09) VALUE 0.
+           05 WRK-INCL-NOME   PIC X(30) VALUE SPACES.
+           05 WRK-INCL-EMAIL  PIC X(60) VALUE SPACES.
+           05 WRK-INCL-LOGRADOURO PIC X(40) VALUE SPACES.
+           05 WRK-INCL-CIDADE     PIC X(25) VALUE SPACES.
+           05 WRK-INCL-UF         PIC X(02) VALUE SPACES.
+           05 WRK-INCL-CEP        PIC 9(08) VALUE 0.
+           05 WRK-INCL-DOCUMENTO  PIC 9(14) VALUE 0.
+           05 WRK-INCL-DATANASC   PIC 9(08) VALUE 0.
+       77 WRK-SW-DUPLICADO PIC X VALUE 'N'.
+           88 WRK-DUPLICADO-ACHADO VALUE 'S'.
+      * PARAMETRO DE LINHA DE COMANDO, USADO PELO JOB SCHEDULER NOTURNO
+      * PARA DISPARAR O RELATORIO EM DISCO SEM PASSAR PELO MENU.
+       77 WRK-PARAM-CMD    PIC X(20) VALUE SPACES.
+      * EMAIL DIGITADO DE NOVO NA INCLUSAO, PARA CONFERIR COM
+      * CLIENTES-EMAIL ANTES DE GRAVAR (EVITA TYPO QUE SO APARECE
+      * QUANDO A CORRESPONDENCIA COMECA A VOLTAR).
+       77 WRK-EMAIL-CONFIRMA PIC X(40) VALUE SPACES.
+      * CONTAGEM DE CLIENTES POR DDD (DUAS PRIMEIRAS POSICOES DE
+      * CLIENTES-FONE), USADA NO RELATORIO GERENCIAL POR REGIAO.
+       77 WRK-DDD            PIC 9(02) VALUE ZEROS.
+       77 WRK-DDD-IX         PIC 9(03) VALUE ZEROS.
+       01 TAB-DDD-CONTAGEM.
+           05 DDD-CONTAGEM OCCURS 100 TIMES PIC 9(05) VALUE ZEROS.
+      * MES ATUAL, PARA COMPARAR COM O MES DE CLIENTES-DATANASC NO
+      * RELATORIO DE ANIVERSARIANTES.
+       77 WRK-ANIV-HOJE      PIC 9(08) VALUE ZEROS.
+       77 WRK-ANIV-MES       PIC 9(02) VALUE ZEROS.
+      * PALAVRAS DO NOME DIGITADO, USADAS PARA PADRONIZAR MAIUSCULAS
+      * E ESPACOS ANTES DE GRAVAR (MESMA TECNICA DE UNSTRING JA
+      * USADA NA NORMALIZACAO DE NOME DO PROGRAMA02).
+       01 WRK-NOME-PALAVRAS.
+           05 WRK-NOME-PALAVRA PIC X(30) OCCURS 10 TIMES
+                                INDEXED BY IX-PALAVRA.
+       77 WRK-NOME-NORMALIZADO PIC X(30) VALUE SPACES.
+       77 WRK-NOME-PONTEIRO PIC 9(03) VALUE 1.
 
        SCREEN SECTION.
        01 TELA.
@@ -68,10 +242,15 @@
             05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
             05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO EM TELA'.
             05 LINE 12 COLUMN 15 VALUE '6 - RELATORIO EM DISCO'.            
-            05 LINE 13 COLUMN 15 VALUE '7 - RELATORIO'.            
-            05 LINE 14 COLUMN 15 VALUE 'X - SAIDA'.
-            05 LINE 15 COLUMN 15 VALUE 'OPCAO......: ' .
-            05 LINE 15 COLUMN 28 USING WRK-OPCAO.
+            05 LINE 13 COLUMN 15 VALUE '7 - RELATORIO'.
+            05 LINE 14 COLUMN 15 VALUE '8 - CARGA EM LOTE'.
+            05 LINE 15 COLUMN 15 VALUE '9 - EXPORTAR EMAILS'.
+            05 LINE 16 COLUMN 15 VALUE '0 - RELATORIO POR DDD'.
+            05 LINE 17 COLUMN 15 VALUE 'A - ARQUIVAR ANO ANTERIOR'.
+            05 LINE 18 COLUMN 15 VALUE 'B - ANIVERSARIANTES DO MES'.
+            05 LINE 19 COLUMN 15 VALUE 'X - SAIDA'.
+            05 LINE 20 COLUMN 15 VALUE 'OPCAO......: ' .
+            05 LINE 20 COLUMN 28 USING WRK-OPCAO.
             
        01 TELA-REGISTRO.
             05 CHAVE FOREGROUND-COLOR 2.
@@ -82,12 +261,58 @@
                10 LINE 11 COLUMN 10 VALUE 'NOME.... '.
                10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
                10 LINE 12 COLUMN 10 VALUE 'EMAIL... '.
-               10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.               
+               10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
+               10 LINE 13 COLUMN 10 VALUE 'ENDERECO '.
+               10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-LOGRADOURO.
+               10 LINE 14 COLUMN 10 VALUE 'CIDADE.. '.
+               10 COLUMN PLUS 2 PIC X(25) USING CLIENTES-CIDADE.
+               10 LINE 15 COLUMN 10 VALUE 'UF...... '.
+               10 COLUMN PLUS 2 PIC X(02) USING CLIENTES-UF.
+               10 LINE 16 COLUMN 10 VALUE 'CEP..... '.
+               10 COLUMN PLUS 2 PIC 9(08) USING CLIENTES-CEP
+                   BLANK WHEN ZEROS.
+               10 LINE 17 COLUMN 10 VALUE 'CPF/CNPJ '.
+               10 COLUMN PLUS 2 PIC 9(14) USING CLIENTES-DOCUMENTO
+                   BLANK WHEN ZEROS.
+               10 LINE 18 COLUMN 10 VALUE 'NASCIMENTO '.
+               10 COLUMN PLUS 2 PIC 9(08) USING CLIENTES-DATANASC
+                   BLANK WHEN ZEROS.
+       01 TELA-CONFIRMA-EMAIL FOREGROUND-COLOR 2.
+            05 LINE 12 COLUMN 10 VALUE 'CONFIRME O EMAIL '.
+            05 COLUMN PLUS 2 PIC X(40) USING WRK-EMAIL-CONFIRMA.
+       01 TELA-BUSCA.
+            05 LINE 09 COLUMN 10 VALUE
+               'BUSCAR (1-FONE 2-NOME 3-DOCUMENTO): '.
+            05 COLUMN PLUS 1 PIC X USING WRK-TIPOBUSCA.
+       01 TELA-NOME-BUSCA FOREGROUND-COLOR 2.
+            05 LINE 10 COLUMN 10 VALUE 'NOME.... '.
+            05 COLUMN PLUS 2 PIC X(30) USING WRK-BUSCA-NOME.
+       01 TELA-DOC-BUSCA FOREGROUND-COLOR 2.
+            05 LINE 10 COLUMN 10 VALUE 'DOCUMENTO '.
+            05 COLUMN PLUS 2 PIC 9(14) USING WRK-BUSCA-DOC
+                BLANK WHEN ZEROS.
+       01 TELA-TAMPAGINA.
+            05 LINE 09 COLUMN 10 VALUE 'LINHAS POR PAGINA (0=20): '.
+            05 COLUMN PLUS 1 PIC 9(03) USING WRK-TAMPAGINA
+                BLANK WHEN ZEROS.
+       01 TELA-PERIODO.
+            05 LINE 11 COLUMN 10 VALUE 'CADASTRO DE (0=TODOS)'.
+            05 COLUMN PLUS 1 PIC 9(08) USING WRK-DATAINI
+                BLANK WHEN ZEROS.
+            05 LINE 12 COLUMN 10 VALUE 'CADASTRO ATE (0=TODOS)'.
+            05 COLUMN PLUS 1 PIC 9(08) USING WRK-DATAFIM
+                BLANK WHEN ZEROS.
+       01 TELA-RETOMAR.
+            05 LINE 09 COLUMN 10 VALUE 'RETOMAR PONTO ANTERIOR (S/N)'.
+            05 COLUMN PLUS 1 PIC X(01) USING WRK-RETOMAR.
+       01 TELA-VISUALIZAR.
+            05 LINE 10 COLUMN 10 VALUE 'ABRIR (A-APP V-VISUAL N-NAO)'.
+            05 COLUMN PLUS 1 PIC X(01) USING WRK-ABRIR-VIEWER.
        01 MOSTRA-ERRO.
              02 MSG-ERRO.
-               10 LINE 16 COLUMN 01 ERASE EOL 
-                             BACKGROUND-COLOR 3.  
-               10 LINE 16 COLUMN 10 PIC X(30) 
+               10 LINE 18 COLUMN 01 ERASE EOL
+                             BACKGROUND-COLOR 3.
+               10 LINE 18 COLUMN 10 PIC X(30)
                              BACKGROUND-COLOR 3 
                              FROM WRK-MSGERRO.
                10 COLUMN PLUS 2 PIC X(01) 
@@ -97,27 +322,38 @@
              
        PROCEDURE DIVISION.
        0001-PRINCIPAL SECTION.
+            ACCEPT WRK-PARAM-CMD FROM COMMAND-LINE.
+            IF WRK-PARAM-CMD(1:6) = 'RELDSK'
+                PERFORM 1000-INICIAR-LOTE
+                PERFORM 9150-RELATORIODISCO-LOTE
+                PERFORM 3000-FINALIZAR
+                GOBACK
+            END-IF.
             PERFORM 1000-INICIAR THRU 1100-MONTATELA.
             PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X' OR 'x'.
             PERFORM 3000-FINALIZAR.
-            STOP RUN.
+            GOBACK.
             
-       1000-INICIAR.  
+       1000-INICIAR.
             OPEN I-O CLIENTES
               IF CLIENTES-STATUS = 35 THEN
                   OPEN OUTPUT CLIENTES
                   CLOSE CLIENTES
                   OPEN I-O CLIENTES
-               END-IF.   
-           
-       1100-MONTATELA. 
+               END-IF.
+            PERFORM 4900-VERIFICAR-STATUS-CLIENTES.
+
+       1100-MONTATELA.
             MOVE 0 TO WRK-QTREGISTROS.
             DISPLAY TELA. 
             ACCEPT MENU.
             
             
        2000-PROCESSAR.
-            MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL WRK-MSGERRO.
+            MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL
+                           CLIENTES-ENDERECO WRK-MSGERRO.
+            MOVE ZEROS TO CLIENTES-DOCUMENTO CLIENTES-DATANASC.
+            MOVE 'A' TO CLIENTES-SITUACAO.
             display WRK-OPCAO
             EVALUATE WRK-OPCAO
               WHEN 1 
@@ -134,6 +370,16 @@
                 PERFORM 9100-RELATORIODISCO
               WHEN 7
                 PERFORM 8500-RELATORIO
+              WHEN 8
+                PERFORM 5500-CARGALOTE
+              WHEN 9
+                PERFORM 5800-EXPORTAR-EMAILS
+              WHEN 0
+                PERFORM 9200-RELATORIODDD
+              WHEN 'A'
+                PERFORM 9300-ARQUIVAR-ANO
+              WHEN 'B'
+                PERFORM 9400-RELATORIOANIV
 
               WHEN OTHER
                 IF WRK-OPCAO NOT EQUAL 'X'
@@ -146,106 +392,673 @@
        
        3000-FINALIZAR.
              CLOSE CLIENTES.
-            
+             PERFORM 4900-VERIFICAR-STATUS-CLIENTES.
+
+      * USADA SO PELO MODO RELDSK (JOB NOTURNO) NO 0001-PRINCIPAL, QUE
+      * CHAMA ESTE PARAGRAFO PELO NOME EM VEZ DE 1000-INICIAR THRU
+      * 1100-MONTATELA - FICA FORA DESSA FAIXA DE PERFORM DE PROPOSITO,
+      * PARA NAO ABRIR CLIENTES DUAS VEZES NO STARTUP INTERATIVO.
+       1000-INICIAR-LOTE.
+             OPEN I-O CLIENTES
+               IF CLIENTES-STATUS = 35 THEN
+                   OPEN OUTPUT CLIENTES
+                   CLOSE CLIENTES
+                   OPEN I-O CLIENTES
+                END-IF.
+             PERFORM 4900-VERIFICAR-STATUS-CLIENTES.
+
+       4900-VERIFICAR-STATUS-CLIENTES.
+      * CHECA CLIENTES-STATUS DEPOIS DE QUALQUER OPEN/READ/WRITE/
+      * REWRITE/START CONTRA CLIENTES, PARA PEGAR UM ERRO DE E/S REAL
+      * (DISCO CHEIO, ARQUIVO TRAVADO) QUE NAO SEJA UM DOS CASOS DE
+      * CHAVE JA TRATADOS PELAS CLAUSULAS INVALID KEY/IF ESPECIFICAS.
+             EVALUATE CLIENTES-STATUS
+                 WHEN '00' WHEN '02' WHEN '04' WHEN '05' WHEN '07'
+                 WHEN '10' WHEN '21' WHEN '22' WHEN '23' WHEN '24'
+                     CONTINUE
+                 WHEN OTHER
+                     DISPLAY 'ERRO DE E/S EM CLIENTES - STATUS: '
+                             CLIENTES-STATUS
+             END-EVALUATE.
+
+       4000-GRAVAR-AUDITORIA.
+      * REGISTRA EM AUDITORIA.TXT O TELEFONE, OPERACAO, DATA/HORA E OS
+      * VALORES ANTES/DEPOIS DA MANUTENCAO (WRK-AUD-ANTES/WRK-AUD-DEPOIS
+      * SAO PREENCHIDOS PELO PARAGRAFO CHAMADOR ANTES DO PERFORM).
+             ACCEPT WRK-AUD-DATA FROM DATE YYYYMMDD.
+             ACCEPT WRK-AUD-HORA FROM TIME.
+             OPEN EXTEND AUDITORIA
+               IF AUDITORIA-STATUS = '35'
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               END-IF.
+             STRING WRK-AUD-DATA      DELIMITED BY SIZE
+                    ' '               DELIMITED BY SIZE
+                    WRK-AUD-HORA      DELIMITED BY SIZE
+                    ';'               DELIMITED BY SIZE
+                    WRK-AUD-OPERACAO  DELIMITED BY SIZE
+                    ';'               DELIMITED BY SIZE
+                    CLIENTES-FONE     DELIMITED BY SIZE
+                    ';'               DELIMITED BY SIZE
+                    WRK-AUD-ANTES     DELIMITED BY SIZE
+                    ';'               DELIMITED BY SIZE
+                    WRK-AUD-DEPOIS    DELIMITED BY SIZE
+               INTO AUDIT-LINHA
+             END-STRING.
+             WRITE AUDIT-REG.
+             CLOSE AUDITORIA.
 
-            
        5000-INCLUIR.
              MOVE 'MODULO - INCLUSAO ' TO WRK-MODULO.
              DISPLAY TELA.
-              ACCEPT TELA-REGISTRO.
+             SET WRK-ENTRADA-INVALIDA TO TRUE.
+             PERFORM UNTIL WRK-ENTRADA-OK
+                ACCEPT TELA-REGISTRO
+                PERFORM 5010-VALIDAR-CADASTRO
+                IF WRK-ENTRADA-INVALIDA
+                    ACCEPT MOSTRA-ERRO
+                END-IF
+             END-PERFORM.
+             PERFORM 5018-NORMALIZAR-NOME.
+             MOVE SPACES TO WRK-EMAIL-CONFIRMA.
+             PERFORM UNTIL WRK-EMAIL-CONFIRMA = CLIENTES-EMAIL
+                DISPLAY TELA-CONFIRMA-EMAIL
+                ACCEPT TELA-CONFIRMA-EMAIL
+                IF WRK-EMAIL-CONFIRMA NOT = CLIENTES-EMAIL
+                    MOVE 'EMAIL NAO CONFERE, DIGITE DE NOVO' TO
+                        WRK-MSGERRO
+                    ACCEPT MOSTRA-ERRO
+                END-IF
+             END-PERFORM.
+             MOVE 'S' TO WRK-TECLA.
+             PERFORM 5015-VERIFICAR-DUPLICADO.
+             IF WRK-DUPLICADO-ACHADO
+                 MOVE 'NOME/EMAIL JA CADASTRADO, INCLUIR (S/N)? '
+                   TO WRK-MSGERRO
+                 ACCEPT MOSTRA-ERRO
+             END-IF.
+             IF WRK-TECLA = 'S' OR WRK-TECLA = 's'
+                MOVE 'A' TO CLIENTES-SITUACAO
+                ACCEPT CLIENTES-DATACAD FROM DATE YYYYMMDD
                 WRITE CLIENTES-REG
-                 INVALID KEY 
+                 INVALID KEY
                    MOVE 'JA EXISTE ' TO WRK-MSGERRO
                    ACCEPT MOSTRA-ERRO
-                END-WRITE.  
-                
+                 NOT INVALID KEY
+                   MOVE 'INCLUIR'     TO WRK-AUD-OPERACAO
+                   MOVE SPACES        TO WRK-AUD-ANTES
+                   STRING CLIENTES-NOME DELIMITED BY SIZE
+                          ' '           DELIMITED BY SIZE
+                          CLIENTES-EMAIL DELIMITED BY SIZE
+                     INTO WRK-AUD-DEPOIS
+                   END-STRING
+                   PERFORM 4000-GRAVAR-AUDITORIA
+                END-WRITE
+                PERFORM 4900-VERIFICAR-STATUS-CLIENTES
+             ELSE
+                MOVE 'INCLUSAO CANCELADA' TO WRK-MSGERRO
+                ACCEPT MOSTRA-ERRO
+             END-IF.
+
+       5015-VERIFICAR-DUPLICADO.
+      * PROCURA OUTRO CLIENTE JA CADASTRADO COM O MESMO NOME OU EMAIL,
+      * ALEM DA CHAVE EXATA (TELEFONE) JA TRATADA PELA WRITE CLIENTES-
+      * REG. NAO IMPEDE A INCLUSAO, SO AVISA O OPERADOR ANTES DE GRAVAR.
+             MOVE 'N' TO WRK-SW-DUPLICADO.
+             MOVE CLIENTES-FONE       TO WRK-INCL-FONE.
+             MOVE CLIENTES-NOME       TO WRK-INCL-NOME.
+             MOVE CLIENTES-EMAIL      TO WRK-INCL-EMAIL.
+             MOVE CLIENTES-LOGRADOURO TO WRK-INCL-LOGRADOURO.
+             MOVE CLIENTES-CIDADE     TO WRK-INCL-CIDADE.
+             MOVE CLIENTES-UF         TO WRK-INCL-UF.
+             MOVE CLIENTES-CEP        TO WRK-INCL-CEP.
+             MOVE CLIENTES-DOCUMENTO  TO WRK-INCL-DOCUMENTO.
+             MOVE CLIENTES-DATANASC   TO WRK-INCL-DATANASC.
+
+             MOVE WRK-INCL-NOME TO CLIENTES-NOME.
+             READ CLIENTES KEY IS CLIENTES-NOME
+                 INVALID KEY
+                     CONTINUE
+                 NOT INVALID KEY
+                     IF CLIENTES-FONE NOT = WRK-INCL-FONE
+                         SET WRK-DUPLICADO-ACHADO TO TRUE
+                     END-IF
+             END-READ.
+             PERFORM 4900-VERIFICAR-STATUS-CLIENTES.
+
+             IF NOT WRK-DUPLICADO-ACHADO
+                 MOVE 0 TO CLIENTES-FONE
+                 START CLIENTES KEY IS GREATER CLIENTES-FONE
+                 PERFORM 4900-VERIFICAR-STATUS-CLIENTES
+                 READ CLIENTES NEXT
+                 PERFORM 4900-VERIFICAR-STATUS-CLIENTES
+                 PERFORM UNTIL CLIENTES-STATUS = 10
+                     IF CLIENTES-EMAIL = WRK-INCL-EMAIL
+                        AND CLIENTES-FONE NOT = WRK-INCL-FONE
+                         SET WRK-DUPLICADO-ACHADO TO TRUE
+                         MOVE 10 TO CLIENTES-STATUS
+                     ELSE
+                         READ CLIENTES NEXT
+                         PERFORM 4900-VERIFICAR-STATUS-CLIENTES
+                     END-IF
+                 END-PERFORM
+             END-IF.
+
+             MOVE WRK-INCL-FONE       TO CLIENTES-FONE.
+             MOVE WRK-INCL-NOME       TO CLIENTES-NOME.
+             MOVE WRK-INCL-EMAIL      TO CLIENTES-EMAIL.
+             MOVE WRK-INCL-LOGRADOURO TO CLIENTES-LOGRADOURO.
+             MOVE WRK-INCL-CIDADE     TO CLIENTES-CIDADE.
+             MOVE WRK-INCL-UF         TO CLIENTES-UF.
+             MOVE WRK-INCL-CEP        TO CLIENTES-CEP.
+             MOVE WRK-INCL-DOCUMENTO  TO CLIENTES-DOCUMENTO.
+             MOVE WRK-INCL-DATANASC   TO CLIENTES-DATANASC.
+
+       5018-NORMALIZAR-NOME.
+      * PADRONIZA O NOME DIGITADO EM MAIUSCULAS E COM UM UNICO ESPACO
+      * ENTRE AS PALAVRAS, REAPROVEITANDO A MESMA TECNICA DE UNSTRING
+      * JA USADA NA NORMALIZACAO DE NOME DO PROGRAMA02.
+             INSPECT CLIENTES-NOME CONVERTING
+                 "abcdefghijklmnopqrstuvwxyz" TO
+                 "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+             MOVE SPACES TO WRK-NOME-PALAVRAS.
+             UNSTRING CLIENTES-NOME DELIMITED BY ALL SPACES
+                 INTO WRK-NOME-PALAVRA(1) WRK-NOME-PALAVRA(2)
+                      WRK-NOME-PALAVRA(3) WRK-NOME-PALAVRA(4)
+                      WRK-NOME-PALAVRA(5) WRK-NOME-PALAVRA(6)
+                      WRK-NOME-PALAVRA(7) WRK-NOME-PALAVRA(8)
+                      WRK-NOME-PALAVRA(9) WRK-NOME-PALAVRA(10)
+             END-UNSTRING.
+             MOVE SPACES TO WRK-NOME-NORMALIZADO.
+             MOVE 1 TO WRK-NOME-PONTEIRO.
+             SET IX-PALAVRA TO 1.
+             PERFORM 10 TIMES
+                 IF WRK-NOME-PALAVRA(IX-PALAVRA) NOT = SPACES
+                     IF WRK-NOME-PONTEIRO NOT = 1
+                         STRING ' ' DELIMITED BY SIZE
+                           INTO WRK-NOME-NORMALIZADO
+                           WITH POINTER WRK-NOME-PONTEIRO
+                         END-STRING
+                     END-IF
+                     STRING WRK-NOME-PALAVRA(IX-PALAVRA)
+                              DELIMITED BY SPACE
+                       INTO WRK-NOME-NORMALIZADO
+                       WITH POINTER WRK-NOME-PONTEIRO
+                     END-STRING
+                 END-IF
+                 SET IX-PALAVRA UP BY 1
+             END-PERFORM.
+             MOVE WRK-NOME-NORMALIZADO TO CLIENTES-NOME.
+
+       5010-VALIDAR-CADASTRO.
+      * VALIDA TELEFONE (NAO PODE SER TODO ZERO) E EMAIL (PRECISA TER
+      * UM '@' COM ALGO ANTES E DEPOIS) ANTES DE GRAVAR O CLIENTE.
+             SET WRK-ENTRADA-OK TO TRUE.
+             MOVE SPACES TO WRK-MSGERRO.
+             IF CLIENTES-FONE = 0
+                 MOVE 'TELEFONE INVALIDO'        TO WRK-MSGERRO
+                 SET WRK-ENTRADA-INVALIDA TO TRUE
+             END-IF.
+             IF WRK-ENTRADA-OK
+                 MOVE 0 TO WRK-CONT-ARROBA
+                 INSPECT CLIENTES-EMAIL TALLYING WRK-CONT-ARROBA
+                     FOR ALL '@'
+                 IF WRK-CONT-ARROBA NOT = 1
+                     MOVE 'EMAIL INVALIDO (USE 1 @)' TO WRK-MSGERRO
+                     SET WRK-ENTRADA-INVALIDA TO TRUE
+                 ELSE
+                     IF CLIENTES-EMAIL(1:1) = '@'
+                         MOVE 'EMAIL INVALIDO'    TO WRK-MSGERRO
+                         SET WRK-ENTRADA-INVALIDA TO TRUE
+                     END-IF
+                 END-IF
+             END-IF.
+
+       5500-CARGALOTE.
+      * CARGA EM LOTE: LE CARGA_CLIENTES.TXT (EXPORTACAO DE PLANILHA,
+      * UM CLIENTE POR LINHA, LARGURA FIXA) E GRAVA DIRETO EM CLIENTES,
+      * CONTANDO QUANTOS FORAM INCLUIDOS E QUANTOS REJEITADOS POR
+      * TELEFONE DUPLICADO.
+             MOVE 'MODULO - CARGA EM LOTE' TO WRK-MODULO.
+             DISPLAY TELA.
+             MOVE 0 TO WRK-QT-INCLUIDOS WRK-QT-REJEITADOS.
+             OPEN INPUT CARGA-CLIENTES.
+             IF CARGA-STATUS NOT = '00'
+                 MOVE 'ARQUIVO DE CARGA NAO ENCONTRADO' TO WRK-MSGERRO
+                 ACCEPT MOSTRA-ERRO
+             ELSE
+                 PERFORM 5550-CARGALOTE-LER
+                 PERFORM UNTIL CARGA-STATUS = '10'
+                     MOVE CARGA-FONE        TO CLIENTES-FONE
+                     MOVE CARGA-NOME        TO CLIENTES-NOME
+                     MOVE CARGA-EMAIL       TO CLIENTES-EMAIL
+                     MOVE CARGA-LOGRADOURO  TO CLIENTES-LOGRADOURO
+                     MOVE CARGA-CIDADE      TO CLIENTES-CIDADE
+                     MOVE CARGA-UF          TO CLIENTES-UF
+                     MOVE CARGA-CEP         TO CLIENTES-CEP
+                     MOVE 'A'               TO CLIENTES-SITUACAO
+                     ACCEPT CLIENTES-DATACAD FROM DATE YYYYMMDD
+                     MOVE ZEROS TO CLIENTES-DOCUMENTO
+                     MOVE ZEROS TO CLIENTES-DATANASC
+                     PERFORM 5018-NORMALIZAR-NOME
+                     WRITE CLIENTES-REG
+                         INVALID KEY
+                             ADD 1 TO WRK-QT-REJEITADOS
+                         NOT INVALID KEY
+                             ADD 1 TO WRK-QT-INCLUIDOS
+                     END-WRITE
+                     PERFORM 4900-VERIFICAR-STATUS-CLIENTES
+                     PERFORM 5550-CARGALOTE-LER
+                 END-PERFORM
+                 CLOSE CARGA-CLIENTES
+                 MOVE 'INC:     REJ:          ' TO WRK-MSGERRO
+                 MOVE WRK-QT-INCLUIDOS TO WRK-MSGERRO(05:05)
+                 MOVE WRK-QT-REJEITADOS TO WRK-MSGERRO(15:05)
+                 ACCEPT MOSTRA-ERRO
+             END-IF.
+
+       5550-CARGALOTE-LER.
+             READ CARGA-CLIENTES
+                 AT END
+                     MOVE '10' TO CARGA-STATUS
+             END-READ.
+
+       5800-EXPORTAR-EMAILS.
+      * EXPORTA SOMENTE CLIENTES-EMAIL (SEM FONE/NOME) PARA UM ARQUIVO
+      * A PARTE, DE-DUPLICADO, PARA O PESSOAL DE MARKETING NAO TER QUE
+      * EXTRAIR ISSO DO RELATORIO COMPLETO NA MAO.
+             MOVE 'MODULO - EXPORTAR EMAILS' TO WRK-MODULO.
+             DISPLAY TELA.
+             MOVE 0 TO WRK-QT-EMAILS.
+             MOVE 0 TO WRK-IX-EMAIL.
+             MOVE SPACES TO TAB-EMAILS.
+             OPEN OUTPUT EMAILS-EXPORT.
+             MOVE 0 TO CLIENTES-FONE.
+             START CLIENTES KEY IS GREATER CLIENTES-FONE.
+             PERFORM 4900-VERIFICAR-STATUS-CLIENTES.
+             READ CLIENTES NEXT.
+             PERFORM UNTIL CLIENTES-STATUS = 10
+                 IF CLIENTES-SIT-ATIVO
+                     PERFORM 5810-VERIFICAR-EMAIL-GRAVADO
+                     IF NOT WRK-EMAIL-JA-GRAVADO
+                         AND WRK-IX-EMAIL < 500
+                         ADD 1 TO WRK-IX-EMAIL
+                         MOVE CLIENTES-EMAIL TO TAB-EMAIL(WRK-IX-EMAIL)
+                         MOVE CLIENTES-EMAIL TO EMAILS-LINHA
+                         WRITE EMAILS-REG
+                         ADD 1 TO WRK-QT-EMAILS
+                     END-IF
+                 END-IF
+                 READ CLIENTES NEXT
+                 PERFORM 4900-VERIFICAR-STATUS-CLIENTES
+             END-PERFORM.
+             CLOSE EMAILS-EXPORT.
+             MOVE 'EMAILS EXPORTADOS ' TO WRK-MSGERRO.
+             MOVE WRK-QT-EMAILS TO WRK-MSGERRO(20:05).
+             ACCEPT MOSTRA-ERRO.
+
+       5810-VERIFICAR-EMAIL-GRAVADO.
+      * PROCURA CLIENTES-EMAIL NA TABELA EM MEMORIA DOS EMAILS JA
+      * GRAVADOS NESTA EXECUCAO, PARA NAO DUPLICAR NO ARQUIVO DE SAIDA.
+             MOVE 'N' TO WRK-SW-JAGRAVADO.
+             SET IX-EMAIL TO 1.
+             SEARCH TAB-EMAIL
+                 AT END
+                     CONTINUE
+                 WHEN TAB-EMAIL(IX-EMAIL) = CLIENTES-EMAIL
+                     SET WRK-EMAIL-JA-GRAVADO TO TRUE
+             END-SEARCH.
+
        6000-CONSULTAR.
              MOVE 'MODULO - CONSULTA ' TO WRK-MODULO.
-             DISPLAY TELA.          
-               DISPLAY TELA-REGISTRO.
-               ACCEPT CHAVE.
-                READ CLIENTES
-                  INVALID KEY 
-                   MOVE 'NAO ENCONTRADO   '  TO WRK-MSGERRO
-                  NOT INVALID KEY 
+             DISPLAY TELA.
+               PERFORM 6050-LOCALIZAR.
+                IF CLIENTES-STATUS = 0 AND CLIENTES-SIT-INATIVO
+                   MOVE 9 TO CLIENTES-STATUS
+                END-IF.
+                IF CLIENTES-STATUS = 0
                   MOVE '--  ENCONTRADO  --'  TO WRK-MSGERRO
                    DISPLAY SS-DADOS
-                 END-READ.
+                ELSE
+                   MOVE 'NAO ENCONTRADO   '  TO WRK-MSGERRO
+                END-IF.
                    ACCEPT MOSTRA-ERRO.
-                   
+
+       6050-LOCALIZAR.
+      * LOCALIZA UM CLIENTE POR TELEFONE (CHAVE) OU POR NOME (CHAVE
+      * ALTERNATIVA), DEIXANDO O REGISTRO LIDO EM CLIENTES-REG E O
+      * RESULTADO DA BUSCA EM CLIENTES-STATUS PARA O CHAMADOR.
+             MOVE '1' TO WRK-TIPOBUSCA.
+             DISPLAY TELA-BUSCA.
+             ACCEPT TELA-BUSCA.
+             IF WRK-TIPOBUSCA = '2'
+                 MOVE SPACES TO WRK-BUSCA-NOME
+                 DISPLAY TELA-NOME-BUSCA
+                 ACCEPT TELA-NOME-BUSCA
+                 MOVE WRK-BUSCA-NOME TO CLIENTES-NOME
+                 READ CLIENTES KEY IS CLIENTES-NOME
+             ELSE
+                 IF WRK-TIPOBUSCA = '3'
+                     MOVE ZEROS TO WRK-BUSCA-DOC
+                     DISPLAY TELA-DOC-BUSCA
+                     ACCEPT TELA-DOC-BUSCA
+                     MOVE WRK-BUSCA-DOC TO CLIENTES-DOCUMENTO
+                     READ CLIENTES KEY IS CLIENTES-DOCUMENTO
+                 ELSE
+                     DISPLAY TELA-REGISTRO
+                     ACCEPT CHAVE
+                     PERFORM 6055-VALIDAR-FONE-BUSCA
+                     IF WRK-FONEBUSCA-OK
+                         READ CLIENTES KEY IS CLIENTES-CHAVE
+                     ELSE
+                         MOVE 9 TO CLIENTES-STATUS
+                     END-IF
+                 END-IF
+             END-IF.
+             PERFORM 4900-VERIFICAR-STATUS-CLIENTES.
+
+       6055-VALIDAR-FONE-BUSCA.
+      * REJEITA UM TELEFONE OBVIAMENTE MAL DIGITADO (DDD FORA DA FAIXA
+      * 11-99 OU TERCEIRO DIGITO 0/1, QUE NENHUM NUMERO DE TELEFONE
+      * BRASILEIRO USA) ANTES DE GASTAR UM READ CONTRA O ARQUIVO -
+      * EVITA UM 'NAO ENCONTRADO' QUE NA VERDADE E TYPO.
+             SET WRK-FONEBUSCA-OK TO TRUE.
+             MOVE CLIENTES-FONE(1:2) TO WRK-FONEBUSCA-DDD.
+             MOVE CLIENTES-FONE(3:1) TO WRK-FONEBUSCA-DIG3.
+             IF WRK-FONEBUSCA-DDD < 11
+                 SET WRK-FONEBUSCA-INVALIDA TO TRUE
+             END-IF.
+             IF WRK-FONEBUSCA-DIG3 = 0 OR WRK-FONEBUSCA-DIG3 = 1
+                 SET WRK-FONEBUSCA-INVALIDA TO TRUE
+             END-IF.
+             IF WRK-FONEBUSCA-INVALIDA
+                 MOVE 'TELEFONE INVALIDO - CONFIRA O DDD' TO WRK-MSGERRO
+                 ACCEPT MOSTRA-ERRO
+             END-IF.
+
        7000-ALTERAR.
              MOVE 'MODULO - ALTERAR ' TO WRK-MODULO.
-             DISPLAY TELA.         
-             DISPLAY TELA-REGISTRO.
-              ACCEPT CHAVE.
-                READ CLIENTES
-                IF CLIENTES-STATUS = 0 
+             DISPLAY TELA.
+             PERFORM 6050-LOCALIZAR.
+                IF CLIENTES-STATUS = 0
+                    MOVE CLIENTES-NOME       TO WRK-ANTES-NOME
+                    MOVE CLIENTES-EMAIL      TO WRK-ANTES-EMAIL
+                    MOVE CLIENTES-LOGRADOURO TO WRK-ANTES-LOGRADOURO
+                    MOVE CLIENTES-CIDADE     TO WRK-ANTES-CIDADE
+                    MOVE CLIENTES-UF         TO WRK-ANTES-UF
+                    MOVE CLIENTES-CEP        TO WRK-ANTES-CEP
+                    MOVE CLIENTES-DOCUMENTO  TO WRK-ANTES-DOCUMENTO
+                    MOVE CLIENTES-DATANASC   TO WRK-ANTES-DATANASC
                     ACCEPT SS-DADOS
+                    PERFORM 5018-NORMALIZAR-NOME
+      * RELE O REGISTRO PELA CHAVE PARA CONFERIR SE NINGUEM MUDOU OS
+      * DADOS ENTRE A LOCALIZACAO E AGORA (DOIS OPERADORES PODEM TER
+      * LOCALIZADO O MESMO TELEFONE AO MESMO TEMPO). O QUE O OPERADOR
+      * ACABOU DE DIGITAR FICA GUARDADO EM WRK-EDIT-REG PORQUE A
+      * RELEITURA SOBRESCREVE CLIENTES-NOME/EMAIL/ETC COM O QUE ESTA
+      * NO DISCO.
+                 MOVE CLIENTES-NOME       TO WRK-EDIT-NOME
+                 MOVE CLIENTES-EMAIL      TO WRK-EDIT-EMAIL
+                 MOVE CLIENTES-LOGRADOURO TO WRK-EDIT-LOGRADOURO
+                 MOVE CLIENTES-CIDADE     TO WRK-EDIT-CIDADE
+                 MOVE CLIENTES-UF         TO WRK-EDIT-UF
+                 MOVE CLIENTES-CEP        TO WRK-EDIT-CEP
+                 MOVE CLIENTES-DOCUMENTO  TO WRK-EDIT-DOCUMENTO
+                 MOVE CLIENTES-DATANASC   TO WRK-EDIT-DATANASC
+                 READ CLIENTES KEY IS CLIENTES-CHAVE
+                 IF CLIENTES-STATUS NOT = 0
+                    OR CLIENTES-NOME NOT = WRK-ANTES-NOME
+                    OR CLIENTES-EMAIL NOT = WRK-ANTES-EMAIL
+                    OR CLIENTES-LOGRADOURO NOT = WRK-ANTES-LOGRADOURO
+                    OR CLIENTES-CIDADE NOT = WRK-ANTES-CIDADE
+                    OR CLIENTES-UF NOT = WRK-ANTES-UF
+                    OR CLIENTES-CEP NOT = WRK-ANTES-CEP
+                    OR CLIENTES-DOCUMENTO NOT = WRK-ANTES-DOCUMENTO
+                    OR CLIENTES-DATANASC NOT = WRK-ANTES-DATANASC
+                     MOVE 'ALTERADO POR OUTRO USUARIO' TO WRK-MSGERRO
+                     ACCEPT MOSTRA-ERRO
+                 ELSE
+                     MOVE WRK-EDIT-NOME TO CLIENTES-NOME
+                     MOVE WRK-EDIT-EMAIL TO CLIENTES-EMAIL
+                     MOVE WRK-EDIT-LOGRADOURO TO CLIENTES-LOGRADOURO
+                     MOVE WRK-EDIT-CIDADE TO CLIENTES-CIDADE
+                     MOVE WRK-EDIT-UF TO CLIENTES-UF
+                     MOVE WRK-EDIT-CEP TO CLIENTES-CEP
+                     MOVE WRK-EDIT-DOCUMENTO TO CLIENTES-DOCUMENTO
+                     MOVE WRK-EDIT-DATANASC TO CLIENTES-DATANASC
                      REWRITE CLIENTES-REG
-                       IF CLIENTES-STATUS = 0 
+                       IF CLIENTES-STATUS = 0
                             MOVE 'REGISTRO ALTERADO ' TO WRK-MSGERRO
+                            MOVE 'ALTERAR'    TO WRK-AUD-OPERACAO
+                            STRING WRK-ANTES-NOME DELIMITED BY SIZE
+                                   ' '            DELIMITED BY SIZE
+                                   WRK-ANTES-EMAIL DELIMITED BY SIZE
+                                   ' '            DELIMITED BY SIZE
+                                  WRK-ANTES-LOGRADOURO DELIMITED BY SIZE
+                                   ' '            DELIMITED BY SIZE
+                                   WRK-ANTES-CIDADE DELIMITED BY SIZE
+                                   ' '            DELIMITED BY SIZE
+                                   WRK-ANTES-UF   DELIMITED BY SIZE
+                                   ' '            DELIMITED BY SIZE
+                                   WRK-ANTES-CEP  DELIMITED BY SIZE
+                                   ' '            DELIMITED BY SIZE
+                                   WRK-ANTES-DOCUMENTO DELIMITED BY SIZE
+                                   ' '            DELIMITED BY SIZE
+                                   WRK-ANTES-DATANASC DELIMITED BY SIZE
+                              INTO WRK-AUD-ANTES
+                            END-STRING
+                            STRING CLIENTES-NOME DELIMITED BY SIZE
+                                   ' '           DELIMITED BY SIZE
+                                   CLIENTES-EMAIL DELIMITED BY SIZE
+                                   ' '           DELIMITED BY SIZE
+                                   CLIENTES-LOGRADOURO DELIMITED BY SIZE
+                                   ' '           DELIMITED BY SIZE
+                                   CLIENTES-CIDADE DELIMITED BY SIZE
+                                   ' '           DELIMITED BY SIZE
+                                   CLIENTES-UF   DELIMITED BY SIZE
+                                   ' '           DELIMITED BY SIZE
+                                   CLIENTES-CEP  DELIMITED BY SIZE
+                                   ' '           DELIMITED BY SIZE
+                                   CLIENTES-DOCUMENTO DELIMITED BY SIZE
+                                   ' '           DELIMITED BY SIZE
+                                   CLIENTES-DATANASC DELIMITED BY SIZE
+                              INTO WRK-AUD-DEPOIS
+                            END-STRING
+                            PERFORM 4000-GRAVAR-AUDITORIA
                             ACCEPT MOSTRA-ERRO
                        ELSE
                             MOVE 'REGISTRO NAO ALTERADO' TO WRK-MSGERRO
                             ACCEPT MOSTRA-ERRO
                        END-IF
-                 ELSE  
+                 END-IF
+                 ELSE
                       MOVE 'REGISTO NAO ENCONTRADO ' TO WRK-MSGERRO
-                      ACCEPT MOSTRA-ERRO 
-                END-IF.      
-                     
-                 
+                      ACCEPT MOSTRA-ERRO
+                END-IF.
+
+
        8000-EXCLUIR.
+      * NAO FAZ MAIS DELETE FISICO: MARCA CLIENTES-SITUACAO = 'I' E
+      * REESCREVE O REGISTRO, PARA PERMITIR RECUPERAR UMA EXCLUSAO
+      * FEITA POR ENGANO.
              MOVE 'MODULO - EXCLUSAO ' TO WRK-MODULO.
-             DISPLAY TELA.  
-               DISPLAY TELA-REGISTRO.
-               ACCEPT CHAVE.
-                READ CLIENTES
-                  INVALID KEY  
-                   MOVE 'NAO ENCONTRADO   '  TO WRK-MSGERRO
-                 NOT INVALID KEY 
+             DISPLAY TELA.
+               PERFORM 6050-LOCALIZAR.
+                IF CLIENTES-STATUS = 0 AND CLIENTES-SIT-INATIVO
+                   MOVE 9 TO CLIENTES-STATUS
+                END-IF.
+                IF CLIENTES-STATUS = 0
                   MOVE ' ENCONTRADO  (S/N) ? '  TO WRK-MSGERRO
                    DISPLAY SS-DADOS
-                END-READ.   
+                ELSE
+                   MOVE 'NAO ENCONTRADO   '  TO WRK-MSGERRO
+                END-IF.
                   ACCEPT MOSTRA-ERRO.
-                    IF WRK-TECLA = 'S' AND CLIENTES-STATUS = 0  
-                           DELETE CLIENTES
+                    IF WRK-TECLA = 'S' AND CLIENTES-STATUS = 0
+                           STRING CLIENTES-NOME DELIMITED BY SIZE
+                                  ' '           DELIMITED BY SIZE
+                                  CLIENTES-EMAIL DELIMITED BY SIZE
+                             INTO WRK-AUD-ANTES
+                           END-STRING
+                           MOVE 'I' TO CLIENTES-SITUACAO
+                           REWRITE CLIENTES-REG
                             INVALID KEY
                             MOVE 'NAO EXCLUIDO ' TO WRK-MSGERRO
                             ACCEPT  MOSTRA-ERRO
-                          END-DELETE
+                            NOT INVALID KEY
+                            MOVE 'EXCLUIR'    TO WRK-AUD-OPERACAO
+                            MOVE 'INATIVADO' TO WRK-AUD-DEPOIS
+                            PERFORM 4000-GRAVAR-AUDITORIA
+                          END-REWRITE
+                          PERFORM 4900-VERIFICAR-STATUS-CLIENTES
                      END-IF.
 
+       8480-GRAVAR-CHECKPOINT.
+      * GRAVA O ULTIMO CLIENTES-FONE ESCRITO NO RELATORIO, PARA QUE UM
+      * RERUN POSSA RETOMAR DAQUELE PONTO EM VEZ DE REFAZER TUDO.
+      * TIPO 1 E TIPO 2 USAM ARQUIVOS SEPARADOS (CKPT-RELATORIO /
+      * CKPT-RELATORIO2) PARA UM NAO APAGAR O PONTO DE RETOMADA DO
+      * OUTRO QUANDO OS DOIS RELATORIOS FICAM PENDENTES AO MESMO TEMPO.
+             IF WRK-CKPT-TIPO = '2'
+                 OPEN OUTPUT CKPT-RELATORIO2
+                 MOVE WRK-CKPT-TIPO TO CKPT-TIPO2
+                 MOVE CLIENTES-FONE TO CKPT-FONE2
+                 WRITE CKPT-REG2
+                 CLOSE CKPT-RELATORIO2
+             ELSE
+                 OPEN OUTPUT CKPT-RELATORIO
+                 MOVE WRK-CKPT-TIPO TO CKPT-TIPO
+                 MOVE CLIENTES-FONE TO CKPT-FONE
+                 WRITE CKPT-REG
+                 CLOSE CKPT-RELATORIO
+             END-IF.
+
+       8485-LER-CHECKPOINT.
+             MOVE 'N' TO WRK-CKPT-SW.
+             IF WRK-CKPT-TIPO = '2'
+                 OPEN INPUT CKPT-RELATORIO2
+                 IF CKPT2-STATUS = '00'
+                     READ CKPT-RELATORIO2
+                         NOT AT END
+                             IF CKPT-TIPO2 = WRK-CKPT-TIPO
+                                 SET WRK-CKPT-FOI-ACHADO TO TRUE
+                                 MOVE CKPT-FONE2 TO CLIENTES-FONE
+                             END-IF
+                     END-READ
+                     CLOSE CKPT-RELATORIO2
+                 END-IF
+             ELSE
+                 OPEN INPUT CKPT-RELATORIO
+                 IF CKPT-STATUS = '00'
+                     READ CKPT-RELATORIO
+                         NOT AT END
+                             IF CKPT-TIPO = WRK-CKPT-TIPO
+                                 SET WRK-CKPT-FOI-ACHADO TO TRUE
+                                 MOVE CKPT-FONE TO CLIENTES-FONE
+                             END-IF
+                     END-READ
+                     CLOSE CKPT-RELATORIO
+                 END-IF
+             END-IF.
+
+       8487-LIMPAR-CHECKPOINT.
+      * RELATORIO TERMINOU DO INICIO AO FIM SEM INTERRUPCAO - NAO HA
+      * MAIS PONTO DE RETOMADA PENDENTE PARA ESTE TIPO DE RELATORIO.
+             IF WRK-CKPT-TIPO = '2'
+                 OPEN OUTPUT CKPT-RELATORIO2
+                 CLOSE CKPT-RELATORIO2
+             ELSE
+                 OPEN OUTPUT CKPT-RELATORIO
+                 CLOSE CKPT-RELATORIO
+             END-IF.
+
+       8490-MONTAR-LINHA-RELATORIO.
+      * PONTO UNICO ONDE CLIENTES-REG E COPIADO PARA O LAYOUT COMUM DE
+      * RELATORIO (COPYBOOK CLIRELAT) - UM CAMPO NOVO EM CLIENTES-REG
+      * SO PRECISA SER LIGADO AQUI PARA VALER NOS DOIS RELATORIOS.
+             MOVE CLIENTES-FONE       TO RL-FONE.
+             MOVE CLIENTES-NOME       TO RL-NOME.
+             MOVE CLIENTES-EMAIL      TO RL-EMAIL.
+             MOVE CLIENTES-LOGRADOURO TO RL-LOGRADOURO.
+             MOVE CLIENTES-CIDADE     TO RL-CIDADE.
+             MOVE CLIENTES-UF         TO RL-UF.
+             MOVE CLIENTES-CEP        TO RL-CEP.
+             MOVE CLIENTES-DATACAD    TO RL-DATACAD.
+
        8500-RELATORIO.
        MOVE 'MODULO - RELATORIO EXCEL ' TO WRK-MODULO.
        DISPLAY TELA.
-       
-       MOVE 12345 TO CLIENTES-FONE. 
-       START CLIENTES KEY EQUAL CLIENTES-FONE.
-       
-       READ CLIENTES
-           INVALID KEY
-               MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
-           NOT INVALID KEY
+       MOVE 0 TO WRK-QTREGISTROS.
+       MOVE '2' TO WRK-CKPT-TIPO.
+       MOVE 'N' TO WRK-RETOMAR.
+      * ZERA O ACHADO DE UMA CHECAGEM DE CHECKPOINT ANTERIOR NA MESMA
+      * EXECUCAO - SENAO, RESPONDER 'N' AQUI DEPOIS DE UM RELATORIO
+      * ANTERIOR TER ACHADO CHECKPOINT FICARIA COM O FLAG ANTIGO.
+       MOVE 'N' TO WRK-CKPT-SW.
+       DISPLAY TELA-RETOMAR.
+       ACCEPT TELA-RETOMAR.
+
+       MOVE 12345 TO CLIENTES-FONE.
+       IF WRK-RETOMAR = 'S' OR WRK-RETOMAR = 's'
+           PERFORM 8485-LER-CHECKPOINT
+       END-IF.
+
+       IF WRK-CKPT-FOI-ACHADO
+           START CLIENTES KEY GREATER CLIENTES-FONE
+           OPEN EXTEND RELATO1
+           IF RELATO1-STATUS = '35'
                OPEN OUTPUT RELATO1
-               MOVE 0 TO WRK-QTREGISTROS 
+           END-IF
+       ELSE
+           START CLIENTES KEY EQUAL CLIENTES-FONE
+           OPEN OUTPUT RELATO1
+       END-IF.
+       PERFORM 4900-VERIFICAR-STATUS-CLIENTES.
+
+      * NO RETOMA (START KEY GREATER), O LEITOR PRECISA SER READ NEXT -
+      * UM READ SEM NEXT FARIA UMA BUSCA POR CHAVE IGUAL A CLIENTES-FONE
+      * (O TELEFONE DO CHECKPOINT), RELENDO E REPETINDO NO RELATORIO O
+      * MESMO REGISTRO JA GRAVADO NA EXECUCAO ANTERIOR.
+       IF WRK-CKPT-FOI-ACHADO
+           READ CLIENTES NEXT
+       ELSE
+           READ CLIENTES
+               INVALID KEY
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ
+       END-IF.
 
+       IF CLIENTES-STATUS = 10
+               MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
+       ELSE
                 PERFORM UNTIL CLIENTES-STATUS = 10
                    ADD 1 TO WRK-QTREGISTROS
-                   
+                   PERFORM 8490-MONTAR-LINHA-RELATORIO
+
                    STRING
-                           CLIENTES-FONE DELIMITED BY SIZE
+                           RL-FONE DELIMITED BY SIZE
+                           ";" DELIMITED BY SIZE
+                           RL-NOME DELIMITED BY SIZE
+                           ";" DELIMITED BY SIZE
+                           RL-EMAIL DELIMITED BY SIZE
                            ";" DELIMITED BY SIZE
-                           CLIENTES-NOME DELIMITED BY SIZE
+                           RL-LOGRADOURO DELIMITED BY SIZE
                            ";" DELIMITED BY SIZE
-                           CLIENTES-EMAIL DELIMITED BY SIZE
+                           RL-CIDADE DELIMITED BY SIZE
+                           ";" DELIMITED BY SIZE
+                           RL-UF DELIMITED BY SIZE
+                           ";" DELIMITED BY SIZE
+                           RL-CEP DELIMITED BY SIZE
                            INTO RELATO-DADOS1
                    END-STRING
-                   MOVE SPACES TO RELATO-DADOS1(100:) 
-                   
+                   MOVE SPACES TO RELATO-DADOS1(150:)
+
                    WRITE RELATO-REG1
-                   
+                   PERFORM 8480-GRAVAR-CHECKPOINT
+
                    READ CLIENTES NEXT
+                   PERFORM 4900-VERIFICAR-STATUS-CLIENTES
                END-PERFORM
                STRING
                        "REGISTROS LIDOS: " DELIMITED BY SIZE
@@ -253,36 +1066,71 @@
                        INTO RELATO-DADOS1
                END-STRING
                WRITE RELATO-REG1
+               PERFORM 8487-LIMPAR-CHECKPOINT
+
 
-       
                CLOSE RELATO1
-           END-READ
-           
+       END-IF.
+
            MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO.
            MOVE WRK-QTREGISTROS TO WRK-MSGERRO(17:05).
            ACCEPT MOSTRA-ERRO.
-            CALL 'SYSTEM' USING BY CONTENT 
-           'start "" "C:\aulas\COBOLopen\relatorio_clientes.csv"'. 
+           MOVE 'N' TO WRK-ABRIR-VIEWER.
+           DISPLAY TELA-VISUALIZAR.
+           ACCEPT TELA-VISUALIZAR.
+           IF WRK-ABRIR-VIEWER = 'A' OR WRK-ABRIR-VIEWER = 'a'
+               CALL 'SYSTEM' USING BY CONTENT
+               'start "" "C:\aulas\COBOLopen\relatorio_clientes.csv"'
+           ELSE
+               IF WRK-ABRIR-VIEWER = 'V' OR WRK-ABRIR-VIEWER = 'v'
+                   CALL 'SYSTEM' USING BY CONTENT
+                  'notepad C:\aulas\COBOLopen\relatorio_clientes.csv'
+               END-IF
+           END-IF.
        9000-RELATORIOTELA.
              MOVE 'MODULO - RELATORIO ' TO WRK-MODULO.
-             DISPLAY TELA.           
+             DISPLAY TELA.
+             MOVE 0 TO WRK-QTREGISTROS.
+             MOVE 0 TO WRK-CONTALINHA.
+             MOVE 0 TO WRK-TAMPAGINA.
+             DISPLAY TELA-TAMPAGINA.
+             ACCEPT TELA-TAMPAGINA.
+             IF WRK-TAMPAGINA = 0
+                 MOVE 20 TO WRK-TAMPAGINA
+             END-IF.
+             MOVE 0 TO WRK-DATAINI.
+             MOVE 0 TO WRK-DATAFIM.
+             DISPLAY TELA-PERIODO.
+             ACCEPT TELA-PERIODO.
+             IF WRK-DATAINI = 0
+                 MOVE 0 TO WRK-DATAINI
+             END-IF.
+             IF WRK-DATAFIM = 0
+                 MOVE 99999999 TO WRK-DATAFIM
+             END-IF.
              MOVE 00001 TO CLIENTES-FONE.
              START CLIENTES KEY EQUAL CLIENTES-FONE.
+             PERFORM 4900-VERIFICAR-STATUS-CLIENTES.
              READ CLIENTES
                  INVALID KEY
                      MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
                   NOT INVALID KEY
                    DISPLAY '   RELATORIO DE CLIENTES '
                    DISPLAY '----------------------'
-                   PERFORM UNTIL CLIENTES-STATUS = 10 
-                     ADD 1 TO WRK-QTREGISTROS  
-                     DISPLAY CLIENTES-FONE ' '
-                           CLIENTES-NOME ' '
-                           CLIENTES-EMAIL
+                   PERFORM UNTIL CLIENTES-STATUS = 10
+                     IF CLIENTES-SIT-ATIVO
+                       AND CLIENTES-DATACAD NOT LESS WRK-DATAINI
+                       AND CLIENTES-DATACAD NOT GREATER WRK-DATAFIM
+                       ADD 1 TO WRK-QTREGISTROS
+                       DISPLAY CLIENTES-FONE ' '
+                             CLIENTES-NOME ' '
+                             CLIENTES-EMAIL
+                     END-IF
                      READ CLIENTES NEXT
-                     
-                       ADD 1 TO WRK-CONTALINHA  
-                     IF WRK-CONTALINHA = 5
+                     PERFORM 4900-VERIFICAR-STATUS-CLIENTES
+
+                       ADD 1 TO WRK-CONTALINHA
+                     IF WRK-CONTALINHA = WRK-TAMPAGINA
                          MOVE 'PRESSIONE ALGUMA TECLA ' TO WRK-MSGERRO
                          ACCEPT MOSTRA-ERRO
                         MOVE 'MODULO - RELATORIO ' TO WRK-MODULO 
@@ -305,44 +1153,289 @@
        9100-RELATORIODISCO.
        MOVE 'MODULO - RELATORIO ' TO WRK-MODULO.
        DISPLAY TELA.
-       
-       MOVE 12345 TO CLIENTES-FONE. 
-       START CLIENTES KEY EQUAL CLIENTES-FONE.
-       
-       READ CLIENTES
-           INVALID KEY
-               MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
-           NOT INVALID KEY
+       MOVE 0 TO WRK-QTREGISTROS.
+       MOVE '1' TO WRK-CKPT-TIPO.
+       MOVE 'N' TO WRK-RETOMAR.
+      * ZERA O ACHADO DE UMA CHECAGEM DE CHECKPOINT ANTERIOR NA MESMA
+      * EXECUCAO - SENAO, RESPONDER 'N' AQUI DEPOIS DE UM RELATORIO
+      * ANTERIOR TER ACHADO CHECKPOINT FICARIA COM O FLAG ANTIGO.
+       MOVE 'N' TO WRK-CKPT-SW.
+       DISPLAY TELA-RETOMAR.
+       ACCEPT TELA-RETOMAR.
+       MOVE 0 TO WRK-DATAINI.
+       MOVE 0 TO WRK-DATAFIM.
+       DISPLAY TELA-PERIODO.
+       ACCEPT TELA-PERIODO.
+       IF WRK-DATAFIM = 0
+           MOVE 99999999 TO WRK-DATAFIM
+       END-IF.
+
+       MOVE 12345 TO CLIENTES-FONE.
+       IF WRK-RETOMAR = 'S' OR WRK-RETOMAR = 's'
+           PERFORM 8485-LER-CHECKPOINT
+       END-IF.
+
+       IF WRK-CKPT-FOI-ACHADO
+           START CLIENTES KEY GREATER CLIENTES-FONE
+           OPEN EXTEND RELATO
+           IF RELATO-STATUS = '35'
                OPEN OUTPUT RELATO
-               MOVE 0 TO WRK-QTREGISTROS 
+           END-IF
+       ELSE
+           START CLIENTES KEY EQUAL CLIENTES-FONE
+           OPEN OUTPUT RELATO
+       END-IF.
+       PERFORM 4900-VERIFICAR-STATUS-CLIENTES.
 
+      * NO RETOMA (START KEY GREATER), O LEITOR PRECISA SER READ NEXT -
+      * UM READ SEM NEXT FARIA UMA BUSCA POR CHAVE IGUAL A CLIENTES-FONE
+      * (O TELEFONE DO CHECKPOINT), RELENDO E REPETINDO NO RELATORIO O
+      * MESMO REGISTRO JA GRAVADO NA EXECUCAO ANTERIOR.
+       IF WRK-CKPT-FOI-ACHADO
+           READ CLIENTES NEXT
+       ELSE
+           READ CLIENTES
+               INVALID KEY
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ
+       END-IF.
+
+       IF CLIENTES-STATUS = 10
+               MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
+       ELSE
                 PERFORM UNTIL CLIENTES-STATUS = 10
-                   ADD 1 TO WRK-QTREGISTROS
-                   
-                   MOVE CLIENTES-FONE TO RELATO-DADOS(1:)   
-                   WRITE RELATO-REG 
-                   MOVE CLIENTES-NOME TO RELATO-DADOS(11:)   
-                   MOVE CLIENTES-EMAIL TO RELATO-DADOS(21:)  
-                   
-                   MOVE SPACES TO RELATO-DADOS(51:) 
-                   
-                   WRITE RELATO-REG
-                   
+                   IF CLIENTES-DATACAD NOT LESS WRK-DATAINI
+                      AND CLIENTES-DATACAD NOT GREATER WRK-DATAFIM
+                       ADD 1 TO WRK-QTREGISTROS
+                       PERFORM 8490-MONTAR-LINHA-RELATORIO
+
+                       MOVE SPACES TO RELATO-DADOS
+                       MOVE RL-FONE  TO RELATO-DADOS(01:09)
+                       MOVE RL-NOME  TO RELATO-DADOS(11:30)
+                       MOVE RL-EMAIL TO RELATO-DADOS(41:60)
+
+                       WRITE RELATO-REG
+                       PERFORM 8480-GRAVAR-CHECKPOINT
+                   END-IF
+
                    READ CLIENTES NEXT
+                   PERFORM 4900-VERIFICAR-STATUS-CLIENTES
                END-PERFORM
 
                MOVE 'REGISTROS LIDOS ' TO RELATO-REG
                MOVE WRK-QTREGISTROS TO RELATO-REG(18:05)
                WRITE RELATO-REG
-       
-               CLOSE RELATO  
-           END-READ.
-       
+
+               PERFORM 8487-LIMPAR-CHECKPOINT
+               CLOSE RELATO
+       END-IF.
+
        MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO.
        MOVE WRK-QTREGISTROS TO WRK-MSGERRO(17:05).
-       ACCEPT MOSTRA-ERRO.  
-       CALL 'SYSTEM' USING BY CONTENT 
-           'start "" "C:\aulas\COBOLopen\RELATO.TXT"'.     
+       ACCEPT MOSTRA-ERRO.
+       MOVE 'N' TO WRK-ABRIR-VIEWER.
+       DISPLAY TELA-VISUALIZAR.
+       ACCEPT TELA-VISUALIZAR.
+       IF WRK-ABRIR-VIEWER = 'A' OR WRK-ABRIR-VIEWER = 'a'
+           CALL 'SYSTEM' USING BY CONTENT
+               'start "" "C:\aulas\COBOLopen\RELATO.TXT"'
+       ELSE
+           IF WRK-ABRIR-VIEWER = 'V' OR WRK-ABRIR-VIEWER = 'v'
+               CALL 'SYSTEM' USING BY CONTENT
+                   'start /min notepad "C:\aulas\COBOLopen\RELATO.TXT"'
+           END-IF
+       END-IF.
 
+       9150-RELATORIODISCO-LOTE.
+      * VERSAO SEM TELA DE 9100-RELATORIODISCO, DISPARADA PELO
+      * PARAMETRO DE LINHA DE COMANDO RELDSK. RETOMA DO CHECKPOINT
+      * AUTOMATICAMENTE SE HOUVER UM, PROCESSA O PERIODO COMPLETO E
+      * NAO TENTA ABRIR VISUALIZADOR NENHUM (NAO HA OPERADOR NA TELA).
+       MOVE 0 TO WRK-QTREGISTROS.
+       MOVE '1' TO WRK-CKPT-TIPO.
+       MOVE 0 TO WRK-DATAINI.
+       MOVE 99999999 TO WRK-DATAFIM.
+       PERFORM 8485-LER-CHECKPOINT.
+
+       MOVE 12345 TO CLIENTES-FONE.
+       IF WRK-CKPT-FOI-ACHADO
+           START CLIENTES KEY GREATER CLIENTES-FONE
+           OPEN EXTEND RELATO
+           IF RELATO-STATUS = '35'
+               OPEN OUTPUT RELATO
+           END-IF
+       ELSE
+           START CLIENTES KEY EQUAL CLIENTES-FONE
+           OPEN OUTPUT RELATO
+       END-IF.
+       PERFORM 4900-VERIFICAR-STATUS-CLIENTES.
+
+      * NO RETOMA (START KEY GREATER), O LEITOR PRECISA SER READ NEXT -
+      * UM READ SEM NEXT FARIA UMA BUSCA POR CHAVE IGUAL A CLIENTES-FONE
+      * (O TELEFONE DO CHECKPOINT), RELENDO E REPETINDO NO RELATORIO O
+      * MESMO REGISTRO JA GRAVADO NA EXECUCAO ANTERIOR.
+       IF WRK-CKPT-FOI-ACHADO
+           READ CLIENTES NEXT
+       ELSE
+           READ CLIENTES
+               INVALID KEY
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ
+       END-IF.
+
+       IF CLIENTES-STATUS = 10
+               MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
+       ELSE
+                PERFORM UNTIL CLIENTES-STATUS = 10
+                   IF CLIENTES-DATACAD NOT LESS WRK-DATAINI
+                      AND CLIENTES-DATACAD NOT GREATER WRK-DATAFIM
+                       ADD 1 TO WRK-QTREGISTROS
+                       PERFORM 8490-MONTAR-LINHA-RELATORIO
+
+                       MOVE SPACES TO RELATO-DADOS
+                       MOVE RL-FONE  TO RELATO-DADOS(01:09)
+                       MOVE RL-NOME  TO RELATO-DADOS(11:30)
+                       MOVE RL-EMAIL TO RELATO-DADOS(41:60)
+
+                       WRITE RELATO-REG
+                       PERFORM 8480-GRAVAR-CHECKPOINT
+                   END-IF
+
+                   READ CLIENTES NEXT
+                   PERFORM 4900-VERIFICAR-STATUS-CLIENTES
+               END-PERFORM
+
+               MOVE 'REGISTROS LIDOS ' TO RELATO-REG
+               MOVE WRK-QTREGISTROS TO RELATO-REG(18:05)
+               WRITE RELATO-REG
+
+               PERFORM 8487-LIMPAR-CHECKPOINT
+               CLOSE RELATO
+       END-IF.
+
+       DISPLAY 'RELATORIO EM DISCO (LOTE) - REGISTROS LIDOS: '
+               WRK-QTREGISTROS.
+
+       9200-RELATORIODDD.
+      * RELATORIO GERENCIAL: AGRUPA OS CLIENTES ATIVOS PELO DDD (AS
+      * DUAS PRIMEIRAS POSICOES DE CLIENTES-FONE) E MOSTRA A QUANTIDADE
+      * POR REGIAO, EM VEZ DE UMA LINHA POR CLIENTE.
+       MOVE 'MODULO - RELATORIO POR DDD ' TO WRK-MODULO.
+       DISPLAY TELA.
+       MOVE ZEROS TO TAB-DDD-CONTAGEM.
+       MOVE 0 TO WRK-QTREGISTROS.
+       MOVE 0 TO CLIENTES-FONE.
+       START CLIENTES KEY IS GREATER CLIENTES-FONE.
+       PERFORM 4900-VERIFICAR-STATUS-CLIENTES.
+       READ CLIENTES NEXT.
+       PERFORM UNTIL CLIENTES-STATUS = 10
+           IF CLIENTES-SIT-ATIVO
+               MOVE CLIENTES-FONE(1:2) TO WRK-DDD
+               COMPUTE WRK-DDD-IX = WRK-DDD + 1
+               ADD 1 TO DDD-CONTAGEM(WRK-DDD-IX)
+               ADD 1 TO WRK-QTREGISTROS
+           END-IF
+           READ CLIENTES NEXT
+           PERFORM 4900-VERIFICAR-STATUS-CLIENTES
+       END-PERFORM.
+
+       DISPLAY '   CLIENTES POR DDD '.
+       DISPLAY '----------------------'.
+       PERFORM VARYING WRK-DDD-IX FROM 1 BY 1
+               UNTIL WRK-DDD-IX > 100
+           IF DDD-CONTAGEM(WRK-DDD-IX) > 0
+               COMPUTE WRK-DDD = WRK-DDD-IX - 1
+               DISPLAY 'DDD ' WRK-DDD ' - CLIENTES: '
+                       DDD-CONTAGEM(WRK-DDD-IX)
+           END-IF
+       END-PERFORM.
+
+       MOVE 'TOTAL DE CLIENTES ATIVOS ' TO WRK-MSGERRO.
+       MOVE WRK-QTREGISTROS TO WRK-MSGERRO(26:05).
+       ACCEPT MOSTRA-ERRO.
+
+       9300-ARQUIVAR-ANO.
+      * COPIA TODOS OS CLIENTES-REG (ATIVOS E INATIVOS) PARA UM
+      * INSTANTANEO DATADO CLIENTES_AAAA.DAT, PARA FECHAMENTO DE ANO,
+      * SEM REMOVER NADA DO ARQUIVO LIVE.
+       MOVE 'MODULO - ARQUIVAR CLIENTES' TO WRK-MODULO.
+       DISPLAY TELA.
+       ACCEPT WRK-ARQ-DATA FROM DATE YYYYMMDD.
+       MOVE WRK-ARQ-DATA(1:4) TO WRK-ARQ-ANO.
+       MOVE SPACES TO WRK-ARQUIVO-PATH.
+       STRING 'C:\aulas\COBOLopen\CLIENTES_' DELIMITED BY SIZE
+              WRK-ARQ-ANO                    DELIMITED BY SIZE
+              '.DAT'                         DELIMITED BY SIZE
+         INTO WRK-ARQUIVO-PATH
+       END-STRING.
+
+       OPEN OUTPUT CLIENTES-ARQUIVO.
+       MOVE 0 TO WRK-QTREGISTROS.
+       MOVE 0 TO CLIENTES-FONE.
+       START CLIENTES KEY IS GREATER CLIENTES-FONE.
+       PERFORM 4900-VERIFICAR-STATUS-CLIENTES.
+       READ CLIENTES NEXT.
+       PERFORM UNTIL CLIENTES-STATUS = 10
+           PERFORM 8490-MONTAR-LINHA-RELATORIO
+           MOVE SPACES TO ARQUIVO-LINHA
+           STRING RL-FONE        DELIMITED BY SIZE
+                  ';'            DELIMITED BY SIZE
+                  RL-NOME        DELIMITED BY SIZE
+                  ';'            DELIMITED BY SIZE
+                  RL-EMAIL       DELIMITED BY SIZE
+                  ';'            DELIMITED BY SIZE
+                  RL-LOGRADOURO  DELIMITED BY SIZE
+                  ';'            DELIMITED BY SIZE
+                  RL-CIDADE      DELIMITED BY SIZE
+                  ';'            DELIMITED BY SIZE
+                  RL-UF          DELIMITED BY SIZE
+                  ';'            DELIMITED BY SIZE
+                  RL-CEP         DELIMITED BY SIZE
+                  ';'            DELIMITED BY SIZE
+                  RL-DATACAD     DELIMITED BY SIZE
+             INTO ARQUIVO-LINHA
+           END-STRING
+           WRITE ARQUIVO-REG
+           ADD 1 TO WRK-QTREGISTROS
+           READ CLIENTES NEXT
+           PERFORM 4900-VERIFICAR-STATUS-CLIENTES
+       END-PERFORM.
+       CLOSE CLIENTES-ARQUIVO.
+
+       MOVE 'REGISTROS ARQUIVADOS     ' TO WRK-MSGERRO.
+       MOVE WRK-QTREGISTROS TO WRK-MSGERRO(23:05).
+       ACCEPT MOSTRA-ERRO.
+
+       9400-RELATORIOANIV.
+      * CAMPANHA DE ANIVERSARIO DO MARKETING: LISTA OS CLIENTES ATIVOS
+      * CUJO MES DE CLIENTES-DATANASC E IGUAL AO MES ATUAL (POSICOES
+      * 5-6 DE CLIENTES-DATANASC, NO MESMO FORMATO YYYYMMDD DE
+      * CLIENTES-DATACAD). QUEM NAO TEM DATA DE NASCIMENTO CADASTRADA
+      * (CLIENTES-DATANASC = ZEROS) NAO ENTRA NA LISTA.
+       MOVE 'MODULO - ANIVERSARIANTES DO MES' TO WRK-MODULO.
+       DISPLAY TELA.
+       ACCEPT WRK-ANIV-HOJE FROM DATE YYYYMMDD.
+       MOVE WRK-ANIV-HOJE(5:2) TO WRK-ANIV-MES.
+       MOVE 0 TO WRK-QTREGISTROS.
+       MOVE 0 TO CLIENTES-FONE.
+       START CLIENTES KEY IS GREATER CLIENTES-FONE.
+       PERFORM 4900-VERIFICAR-STATUS-CLIENTES.
+       READ CLIENTES NEXT.
+       DISPLAY '   ANIVERSARIANTES DO MES '.
+       DISPLAY '----------------------------'.
+       PERFORM UNTIL CLIENTES-STATUS = 10
+           IF CLIENTES-SIT-ATIVO
+               AND CLIENTES-DATANASC NOT = ZEROS
+               AND CLIENTES-DATANASC(5:2) = WRK-ANIV-MES
+               DISPLAY CLIENTES-NOME ' - ' CLIENTES-FONE
+                       ' - NASCIMENTO: ' CLIENTES-DATANASC
+               ADD 1 TO WRK-QTREGISTROS
+           END-IF
+           READ CLIENTES NEXT
+           PERFORM 4900-VERIFICAR-STATUS-CLIENTES
+       END-PERFORM.
+
+       MOVE 'ANIVERSARIANTES DO MES: ' TO WRK-MSGERRO.
+       MOVE WRK-QTREGISTROS TO WRK-MSGERRO(25:05).
+       ACCEPT MOSTRA-ERRO.
 
-       
