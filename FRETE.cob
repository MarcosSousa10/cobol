@@ -1,12 +1,52 @@
        identification division.
-       program-id. programIDName.
+       program-id. FRETE.
 
        environment division.
        configuration section.
-      *colocar virgula 
+      *colocar virgula
        SPECIAL-NAMES.
            DECIMAL-POINT is COMMA.
+       input-output section.
+       file-control.
+           select frete-log assign to "C:\aulas\COBOLopen\FRETE_LOG.TXT"
+           organization is line sequential
+           file status is wrk-log-status.
+           select frete-lote-in assign to
+               "C:\aulas\COBOLopen\FRETE_LOTE.TXT"
+           organization is line sequential
+           file status is wrk-lote-status.
+           select frete-lote-out assign to
+               "C:\aulas\COBOLopen\FRETE_LOTE_SAIDA.TXT"
+           organization is line sequential
+           file status is wrk-loteout-status.
+           select clientes assign to 'C:\aulas\COBOLopen\CLIENTES.DAT'
+           organization is indexed
+           access mode is dynamic
+           record key is clientes-chave
+           file status is wrk-cli-status.
        data division.
+       file section.
+       FD frete-log.
+       01 frete-log-reg.
+           05 log-linha pic x(100).
+
+       FD frete-lote-in.
+       01 frete-lote-reg.
+           05 lote-produto pic x(30).
+           05 lote-valor   pic 9(08)v99.
+           05 lote-estado  pic x(02).
+           05 lote-fone    pic 9(09).
+
+      * LAYOUT DO CADASTRO DE CLIENTES (CLIENTES1.COB), SO PARA CONSULTA
+      * DO ESTADO PELO TELEFONE - COPYBOOK COMPARTILHADO, PARA NAO FICAR
+      * FORA DE SINCRONIA COM CLIENTES-REG LA.
+       FD clientes.
+       COPY CLIENTES.
+
+       FD frete-lote-out.
+       01 frete-lote-out-reg.
+           05 lote-saida-linha pic x(100).
+
        working-storage section.
        77 wrk-produto pic x(30) value spaces.
        77 wrk-estado pic x(02) value spaces.
@@ -16,34 +56,232 @@
        77 wrk-valor-ED pic -zzzzzzzzzz9,99 value zeros.
        77 wrk-frete-ED pic -zzzzzzzzzz9,99 value zeros.
 
+      * tabela de frete por estado (UF + percentual com 2 decimais),
+      * cobrindo os 27 estados - SP/RJ/ES mantem os mesmos percentuais
+      * de antes, os demais seguem uma faixa por regiao.
+       01 tab-frete-dados.
+           05 filler pic x(06) value 'AC2500'.
+           05 filler pic x(06) value 'AL2000'.
+           05 filler pic x(06) value 'AP2500'.
+           05 filler pic x(06) value 'AM2500'.
+           05 filler pic x(06) value 'BA2000'.
+           05 filler pic x(06) value 'CE2000'.
+           05 filler pic x(06) value 'DF1500'.
+           05 filler pic x(06) value 'ES2000'.
+           05 filler pic x(06) value 'GO1750'.
+           05 filler pic x(06) value 'MA2250'.
+           05 filler pic x(06) value 'MT2250'.
+           05 filler pic x(06) value 'MS2000'.
+           05 filler pic x(06) value 'MG1500'.
+           05 filler pic x(06) value 'PA2500'.
+           05 filler pic x(06) value 'PB2000'.
+           05 filler pic x(06) value 'PR1500'.
+           05 filler pic x(06) value 'PE2000'.
+           05 filler pic x(06) value 'PI2250'.
+           05 filler pic x(06) value 'RJ1500'.
+           05 filler pic x(06) value 'RN2000'.
+           05 filler pic x(06) value 'RS1500'.
+           05 filler pic x(06) value 'RO2500'.
+           05 filler pic x(06) value 'RR2500'.
+           05 filler pic x(06) value 'SC1500'.
+           05 filler pic x(06) value 'SP1000'.
+           05 filler pic x(06) value 'SE2000'.
+           05 filler pic x(06) value 'TO2250'.
+       01 tab-frete-uf redefines tab-frete-dados.
+           05 tab-frete-item occurs 27 times
+                              indexed by ix-frete.
+               10 tab-frete-estado pic x(02).
+               10 tab-frete-perc   pic 9(02)v99.
+       77 wrk-sw-estado pic x value 'N'.
+           88 wrk-estado-achado value 'S'.
+       77 wrk-log-status pic x(02).
+      * valor minimo do pedido a partir do qual o frete e gratis.
+       77 wrk-frete-minimo-gratis pic 9(08)v99 value 50000.
+       77 wrk-modo pic x(01) value '1'.
+       77 wrk-lote-status pic x(02).
+       77 wrk-loteout-status pic x(02).
+       77 wrk-qt-lote pic 9(05) value zeros.
+       77 wrk-cli-status pic x(02).
+      * telefone do cliente, para buscar o estado em clientes.dat em
+      * vez do operador digitar wrk-estado a mao.
+       77 wrk-fone-cliente pic 9(09) value zeros.
+
        procedure division.
+       0050-MODO SECTION.
+           display "modo (1-interativo 2-lote): ".
+           accept wrk-modo.
+           if wrk-modo = '2'
+               perform 0400-LOTE thru 0400-LOTE-EXIT
+               go to 0300-final
+           end-if.
        0100-RECEBE SECTION.
            display "Produto"
            accept WRK-PRODUTO .
            display "valor"
            accept WRK-VALOR.
-           display "estado"
-           accept wrk-estado.
+           perform 0110-VALIDA-VALOR thru 0110-VALIDA-VALOR-EXIT.
+           move spaces to wrk-estado.
+           display "telefone do cliente (0 = sem cliente cadastrado)"
+           accept wrk-fone-cliente.
+      * 0120-BUSCA-ESTADO RODA POR FALLTHROUGH DAQUI (NAO POR PERFORM) -
+      * O GUARD DE WRK-FONE-CLIENTE FICA DENTRO DA PROPRIA SECTION, PARA
+      * NAO RODAR DE NOVO QUANDO O FLUXO CAI NELA NATURALMENTE APOS
+      * 0110-VALIDA-VALOR-EXIT.
+       0110-VALIDA-VALOR SECTION.
+      * REPETE O PEDIDO DE VALOR ENQUANTO NAO FOR MAIOR QUE ZERO.
+           if WRK-VALOR > 0
+               go to 0110-VALIDA-VALOR-EXIT
+           end-if.
+           display "valor invalido, informe um valor maior que zero".
+           display "valor".
+           accept WRK-VALOR.
+           go to 0110-VALIDA-VALOR.
+       0110-VALIDA-VALOR-EXIT.
+           exit.
+       0120-BUSCA-ESTADO SECTION.
+      * BUSCA O ESTADO DO CLIENTE PELO TELEFONE NO CADASTRO DO
+      * CLIENTES1.COB, PARA NAO PRECISAR DIGITAR WRK-ESTADO A MAO EM
+      * TODO PEDIDO DE CLIENTE JA CADASTRADO. SO BUSCA SE FOI INFORMADO
+      * TELEFONE - O GUARD FICA AQUI DENTRO (E NAO NO CHAMADOR) PORQUE
+      * ESTA SECTION RODA TANTO POR PERFORM (0400-LOTE) COMO POR
+      * FALLTHROUGH NO MODO INTERATIVO.
+           if wrk-fone-cliente = 0
+               go to 0120-BUSCA-ESTADO-EXIT
+           end-if.
+           open input clientes.
+           if wrk-cli-status not = '00'
+               display "cadastro de clientes indisponivel"
+               go to 0120-BUSCA-ESTADO-EXIT
+           end-if.
+           move wrk-fone-cliente to clientes-fone.
+           read clientes key is clientes-chave
+               invalid key
+                   display "cliente nao cadastrado, informe o estado"
+           end-read.
+      * CLIENTE INATIVO (EXCLUIDO POR SOFT-DELETE NO CLIENTES1.COB) CONTA
+      * COMO NAO ENCONTRADO, PARA NAO COTAR FRETE COM UM ENDERECO VELHO.
+           if wrk-cli-status = '00' and clientes-sit-inativo
+               move 9 to wrk-cli-status
+               display "cliente nao cadastrado, informe o estado"
+           end-if.
+           if wrk-cli-status = '00'
+               move clientes-uf to wrk-estado
+           end-if.
+           close clientes.
+       0120-BUSCA-ESTADO-EXIT.
+           exit.
+       0130-CONFIRMA-ESTADO SECTION.
+      * SO RODA NO FLUXO INTERATIVO (0400-LOTE NAO PASSA POR AQUI, E
+      * TRATA ESTADO AUSENTE DE OUTRO JEITO) - SE A BUSCA NAO ACHOU
+      * ESTADO, PEDE PARA O OPERADOR DIGITAR.
+           if wrk-estado = spaces
+               display "estado"
+               accept wrk-estado
+           end-if.
        0150-PROCESSA SECTION.
-           if WRK-ESTADO EQUAL "SP"
-               compute WRK-FRETE = (WRK-VALOR * 0,10)
-      *        compute WRK-VALOR = WRK-VALOR + WRK-FRETE
-      *        add WRK-FRETE to WRK-VALOR
-           END-IF.
-           if WRK-ESTADO EQUAL "RJ"
-               compute WRK-FRETE = (WRK-VALOR * 0,15)
-           END-IF.
-               if WRK-ESTADO EQUAL "ES"
-               compute WRK-FRETE = (WRK-VALOR * 0,20)
-           END-IF.
+           move 'N' to wrk-sw-estado.
+           move 0 to WRK-FRETE.
+           set ix-frete to 1.
+           search tab-frete-item
+               at end
+                   continue
+               when tab-frete-estado(ix-frete) = WRK-ESTADO
+                   set wrk-estado-achado to true
+                   compute WRK-FRETE =
+                       (WRK-VALOR * tab-frete-perc(ix-frete)) / 100
+           end-search.
+           if not wrk-estado-achado
+               display "nao entregamos nesse estado"
+           end-if.
+           if WRK-VALOR is greater than or equal to
+              wrk-frete-minimo-gratis
+               move 0 to WRK-FRETE
+           end-if.
            COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE.
            MOVE WRK-VALOR to WRK-VALOR-ED
            MOVE WRK-FRETE to WRK-FRETE-ED.
+       0160-GRAVAR-LOG SECTION.
+      * GRAVA CADA CALCULO DE FRETE NO LOG, PARA FECHAMENTO DO DIA.
+           open extend frete-log
+           if wrk-log-status = '35'
+               open output frete-log
+           end-if.
+           move spaces to log-linha.
+           string wrk-produto   delimited by size
+                  ';'           delimited by size
+                  wrk-estado    delimited by size
+                  ';'           delimited by size
+                  wrk-valor-ED  delimited by size
+                  ';'           delimited by size
+                  wrk-frete-ED  delimited by size
+             into log-linha
+           end-string.
+           write frete-log-reg.
+           close frete-log.
        0200-MOSTRA SECTION.
            display WRK-VALOR-ED .
            display WRK-FRETE-ED .
 
        0300-final section.
-           STOP RUN.
+           GOBACK.
+
+      * FICAM DEPOIS DE 0300-FINAL PARA SO RODAR VIA PERFORM THRU,
+      * NUNCA POR FALLTHROUGH (MESMO CUIDADO JA TOMADO COM
+      * 0210-GRAVAR-CSV NO PROGRAMA3.COB).
+       0400-LOTE SECTION.
+      * LE UM LOTE DE PEDIDOS (PRODUTO/VALOR/ESTADO) E GERA UM
+      * RELATORIO DE FRETE PARA TODOS EM UMA SO EXECUCAO.
+           move 0 to wrk-qt-lote.
+           open input frete-lote-in.
+           if wrk-lote-status not = '00'
+               display "arquivo de lote nao encontrado"
+               go to 0400-LOTE-EXIT
+           end-if.
+           open output frete-lote-out.
+           perform 0410-LOTE-LER.
+           perform until wrk-lote-status = '10'
+               move lote-produto to wrk-produto
+               move lote-valor   to wrk-valor
+               move lote-estado  to wrk-estado
+               move lote-fone    to wrk-fone-cliente
+               if wrk-fone-cliente not = 0
+                   perform 0120-BUSCA-ESTADO thru 0120-BUSCA-ESTADO-EXIT
+               end-if
+               if WRK-VALOR > 0
+                   perform 0150-PROCESSA
+                   perform 0160-GRAVAR-LOG
+                   add 1 to wrk-qt-lote
+                   move spaces to lote-saida-linha
+                   string wrk-produto   delimited by size
+                          ';'           delimited by size
+                          wrk-estado    delimited by size
+                          ';'           delimited by size
+                          wrk-valor-ED  delimited by size
+                          ';'           delimited by size
+                          wrk-frete-ED  delimited by size
+                     into lote-saida-linha
+                   end-string
+                   write frete-lote-out-reg
+               else
+                   move spaces to lote-saida-linha
+                   string wrk-produto delimited by size
+                          ';ignorado - valor invalido' delimited by size
+                     into lote-saida-linha
+                   end-string
+                   write frete-lote-out-reg
+               end-if
+               perform 0410-LOTE-LER
+           end-perform.
+           close frete-lote-in.
+           close frete-lote-out.
+           display "pedidos processados: " wrk-qt-lote.
+       0400-LOTE-EXIT.
+           exit.
+
+       0410-LOTE-LER SECTION.
+           read frete-lote-in
+               at end
+                   move '10' to wrk-lote-status
+           end-read.
 
-       end program programIDName.
+       end program FRETE.
