@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK : CLIRELAT
+      * OBJETIVO : LAYOUT COMUM DA LINHA DE RELATORIO DE CLIENTES,
+      *            COMPARTILHADO ENTRE O RELATORIO EM DISCO (TXT) E O
+      *            RELATORIO EM EXCEL (CSV), PARA QUE UM CAMPO NOVO EM
+      *            CLIENTES-REG SO PRECISE SER LIGADO AQUI UMA VEZ.
+      ******************************************************************
+       01 RELATORIO-LINHA.
+           05 RL-FONE        PIC 9(09).
+           05 RL-NOME        PIC X(30).
+           05 RL-EMAIL       PIC X(60).
+           05 RL-LOGRADOURO  PIC X(40).
+           05 RL-CIDADE      PIC X(25).
+           05 RL-UF          PIC X(02).
+           05 RL-CEP         PIC 9(08).
+           05 RL-DATACAD     PIC 9(08).
