@@ -0,0 +1,29 @@
+      ******************************************************************
+      * COPYBOOK : CLIENTES
+      * OBJETIVO : LAYOUT DO REGISTRO DO CADASTRO DE CLIENTES
+      *            (CLIENTES.DAT), COMPARTILHADO POR TODO PROGRAMA QUE
+      *            ABRE O ARQUIVO DIRETAMENTE (CLIENTES1.COB E
+      *            FRETE.COB), PARA QUE UM CAMPO NOVO EM CLIENTES-REG SO
+      *            PRECISE SER LIGADO AQUI UMA VEZ.
+      ******************************************************************
+       01 CLIENTES-REG.
+            05 CLIENTES-CHAVE.
+                10 CLIENTES-FONE PIC 9(09).
+            05 CLIENTES-NOME     PIC X(30).
+            05 CLIENTES-EMAIL    PIC X(60).
+            05 CLIENTES-ENDERECO.
+                10 CLIENTES-LOGRADOURO PIC X(40).
+                10 CLIENTES-CIDADE     PIC X(25).
+                10 CLIENTES-UF         PIC X(02).
+                10 CLIENTES-CEP        PIC 9(08).
+            05 CLIENTES-SITUACAO PIC X(01).
+                88 CLIENTES-SIT-ATIVO   VALUE 'A'.
+                88 CLIENTES-SIT-INATIVO VALUE 'I'.
+            05 CLIENTES-DATACAD   PIC 9(08).
+      * CPF (11 DIGITOS) OU CNPJ (14 DIGITOS), PARA NOTA FISCAL E PARA
+      * ACHAR O CLIENTE CERTO QUANDO DUAS PESSOAS COMPARTILHAM O MESMO
+      * TELEFONE (CASA/ESCRITORIO).
+            05 CLIENTES-DOCUMENTO PIC 9(14).
+      * DATA DE NASCIMENTO, PARA A CAMPANHA DE ANIVERSARIO DO MARKETING
+      * (9400-RELATORIOANIV LISTA QUEM FAZ ANIVERSARIO NO MES ATUAL).
+            05 CLIENTES-DATANASC  PIC 9(08).
