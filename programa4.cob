@@ -1,39 +1,170 @@
        identification division.
-       program-id. programIDName.
+       program-id. PROGRAMA4.
 
        environment division.
        configuration section.
-      *colocar virgula 
+      *colocar virgula
        SPECIAL-NAMES.
            DECIMAL-POINT is COMMA.
+       input-output section.
+       file-control.
+           select boletim-log assign to
+               "C:\aulas\COBOLopen\BOLETIM_LOG.TXT"
+           organization is line sequential
+           file status is wrk-log-status.
+           select turma-lote-in assign to
+               "C:\aulas\COBOLopen\TURMA_LOTE.TXT"
+           organization is line sequential
+           file status is wrk-lote-status.
        data division.
+       file section.
+       FD boletim-log.
+       01 boletim-log-reg.
+           05 log-linha pic x(100).
+
+       FD turma-lote-in.
+       01 turma-lote-reg.
+           05 lote-nome  pic x(30).
+           05 lote-nota1 pic 9(02)v99.
+           05 lote-peso1 pic 9(02).
+           05 lote-nota2 pic 9(02)v99.
+           05 lote-peso2 pic 9(02).
+           05 lote-nota3 pic 9(02)v99.
+           05 lote-peso3 pic 9(02).
+
        working-storage section.
+       77 wrk-modo pic x(01) value '1'.
+       77 wrk-lote-status pic x(02).
+       77 wrk-qt-lote pic 9(05) value zeros.
+       77 wrk-qt-aprovado pic 9(05) value zeros.
+       77 wrk-qt-recuperacao pic 9(05) value zeros.
+       77 wrk-qt-reprovado pic 9(05) value zeros.
+       77 wrk-nome-aluno pic x(30) value spaces.
+       77 wrk-situacao pic x(12) value spaces.
+       77 wrk-log-status pic x(02).
+       77 wrk-media-ED pic zz9,99 value zeros.
        77 wrk-nota1 pic 9(02)v99 value zeros.
 
        77 wrk-nota2 pic 9(02)v99 value zeros.
 
+       77 wrk-nota3 pic 9(02)v99 value zeros.
+
+       77 wrk-peso1 pic 9(02) value 1.
+       77 wrk-peso2 pic 9(02) value 1.
+       77 wrk-peso3 pic 9(02) value 1.
+       77 wrk-soma-pesos pic 9(03) value zeros.
+
        77 wrk-media pic 9(02)v99 value zeros.
        procedure division.
+       0050-MODO SECTION.
+           display "modo (1-interativo 2-lote da turma): ".
+           accept wrk-modo.
+           if wrk-modo = '2'
+               perform 0400-LOTE thru 0400-LOTE-EXIT
+               go to 0300-final
+           end-if.
        0100-RECEBE SECTION.
+           display "digite o nome do aluno "
+           accept WRK-NOME-ALUNO.
            display "digite a nota 1 "
            accept WRK-NOTA1.
+           display "digite o peso da nota 1 "
+           accept WRK-PESO1.
            display "digite a nota 2"
            accept WRK-NOTA2.
+           display "digite o peso da nota 2 "
+           accept WRK-PESO2.
+           display "digite a nota 3"
+           accept WRK-NOTA3.
+           display "digite o peso da nota 3 "
+           accept WRK-PESO3.
        0150-PROCESSA SECTION.
-           compute WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           compute wrk-soma-pesos = wrk-peso1 + wrk-peso2 + wrk-peso3.
+           compute WRK-MEDIA rounded =
+               (WRK-NOTA1 * wrk-peso1 +
+                WRK-NOTA2 * wrk-peso2 +
+                WRK-NOTA3 * wrk-peso3) / wrk-soma-pesos.
        0200-MOSTRA SECTION.
            DISPLAY WRK-MEDIA.
       * GREATER MAIOR ////   THAN OR EQUAL  OU IGUAL A  7
-           if WRK-MEDIA GREATER THAN OR EQUAL 7 
-               display "APROVADO"
-           else 
-               IF WRK-MEDIA GREATER THAN OR EQUAL 2 
-                   display "RECUPERACAO"
+           if WRK-MEDIA GREATER THAN OR EQUAL 7
+               move "APROVADO" to wrk-situacao
+           else
+               IF WRK-MEDIA GREATER THAN OR EQUAL 2
+                   move "RECUPERACAO" to wrk-situacao
                ELSE
-                   display "REPROVADO"
+                   move "REPROVADO" to wrk-situacao
                END-IF
            END-IF.
+           display wrk-situacao.
+           evaluate wrk-situacao
+               when "APROVADO"
+                   add 1 to wrk-qt-aprovado
+               when "RECUPERACAO"
+                   add 1 to wrk-qt-recuperacao
+               when "REPROVADO"
+                   add 1 to wrk-qt-reprovado
+           end-evaluate.
+       0210-GRAVAR-BOLETIM SECTION.
+      * REGISTRA CADA BOLETIM NO TRANSCRIPT, PARA HISTORICO DA TURMA.
+           open extend boletim-log
+           if wrk-log-status = '35'
+               open output boletim-log
+           end-if.
+           move WRK-MEDIA to wrk-media-ED.
+           move spaces to log-linha.
+           string wrk-nome-aluno delimited by size
+                  ';'            delimited by size
+                  wrk-media-ED   delimited by size
+                  ';'            delimited by size
+                  wrk-situacao   delimited by size
+             into log-linha
+           end-string.
+           write boletim-log-reg.
+           close boletim-log.
+
        0300-final section.
-           STOP RUN.
+           GOBACK.
+
+      * FICAM DEPOIS DE 0300-FINAL PARA SO RODAR VIA PERFORM THRU,
+      * NUNCA POR FALLTHROUGH (MESMO CUIDADO JA TOMADO COM
+      * 0210-GRAVAR-CSV NO PROGRAMA3.COB).
+       0400-LOTE SECTION.
+      * LE A TURMA TODA DE UM ARQUIVO E GERA O BOLETIM DE CADA ALUNO
+      * EM UMA SO EXECUCAO.
+           move 0 to wrk-qt-lote.
+           open input turma-lote-in.
+           if wrk-lote-status not = '00'
+               display "arquivo da turma nao encontrado"
+               go to 0400-LOTE-EXIT
+           end-if.
+           perform 0410-LOTE-LER.
+           perform until wrk-lote-status = '10'
+               move lote-nome  to wrk-nome-aluno
+               move lote-nota1 to wrk-nota1
+               move lote-peso1 to wrk-peso1
+               move lote-nota2 to wrk-nota2
+               move lote-peso2 to wrk-peso2
+               move lote-nota3 to wrk-nota3
+               move lote-peso3 to wrk-peso3
+               perform 0150-PROCESSA
+               perform 0200-MOSTRA
+               perform 0210-GRAVAR-BOLETIM
+               add 1 to wrk-qt-lote
+               perform 0410-LOTE-LER
+           end-perform.
+           close turma-lote-in.
+           display "alunos processados: " wrk-qt-lote.
+           display "aprovados: " wrk-qt-aprovado.
+           display "recuperacao: " wrk-qt-recuperacao.
+           display "reprovados: " wrk-qt-reprovado.
+       0400-LOTE-EXIT.
+           exit.
+
+       0410-LOTE-LER SECTION.
+           read turma-lote-in
+               at end
+                   move '10' to wrk-lote-status
+           end-read.
 
-       end program programIDName.
+       end program PROGRAMA4.
