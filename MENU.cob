@@ -0,0 +1,45 @@
+       identification division.
+       program-id. MENU.
+
+       environment division.
+       configuration section.
+      *colocar virgula
+       SPECIAL-NAMES.
+           DECIMAL-POINT is COMMA.
+
+       data division.
+       working-storage section.
+       77 wrk-opcao pic 9(01) value zeros.
+
+       procedure division.
+       0050-MODO SECTION.
+      * MENU PRINCIPAL - CHAMA CADA PROGRAMA COMO SUBPROGRAMA (CALL),
+      * PARA O OPERADOR TROCAR DE MODULO SEM SAIR DA APLICACAO.
+           perform until wrk-opcao = 9
+               display " "
+               display "1 - cadastro de clientes"
+               display "2 - cotacao de frete"
+               display "3 - boletim de notas da turma"
+               display "4 - cadastro de mensagens (crud)"
+               display "9 - sair"
+               display "opcao: "
+               accept wrk-opcao
+               evaluate wrk-opcao
+                   when 1
+                       call "CLIENTES"
+                   when 2
+                       call "FRETE"
+                   when 3
+                       call "PROGRAMA4"
+                   when 4
+                       call "HELLOWORLD"
+                   when 9
+                       continue
+                   when other
+                       display "opcao invalida"
+               end-evaluate
+           end-perform.
+       0300-final section.
+           STOP RUN.
+
+       end program MENU.
